@@ -1,42 +1,768 @@
-     IDENTIFICATION DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     PROGRAM-ID. YOUR-PROGRAM-NAME.
-     ENVIRONMENT DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     CONFIGURATION SECTION.
-    *-----------------------
-     INPUT-OUTPUT SECTION.
-    *-----------------------
-     DATA DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     FILE SECTION.
-    *-----------------------
-     WORKING-STORAGE SECTION.
-
-     01 EMPLOYEE       PIC X(10).
-     01 SALARY         PIC 9(5)V9(2).
-     01 INCREMENT      PIC 9V99 VALUE 0.05.
-     01 MONTHLY        PIC 9(5)V9(2).
-     01 N              PIC 9(1).
-     01 I              PIC 9(1).
-     01 RESULT         PIC 9(5)V9(2).
-    *-----------------------
-     PROCEDURE DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     START.
-
-        DISPLAY "ENTER THE NUMBER OF EMPLOYEES"
-        ACCEPT N.
-        PERFORM PAYROLL VARYING I FROM 1 BY 1 UNTIL I > N.
-
-        STOP RUN.
-     PAYROLL.
-         DISPLAY "ENTER EMPLOYEE NAME"
-         ACCEPT EMPLOYEE
-
-         DISPLAY "ENTER THEIR SALARY"
-         ACCEPT SALARY
-
-         COMPUTE MONTHLY = SALARY * INCREMENT
-         COMPUTE RESULT = MONTHLY + SALARY
-         DISPLAY "THE SALARY OF:" EMPLOYEE "IS" RESULT.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PAYROLL.
+       AUTHOR. PAYROLL-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  EMPLOYEE-MASTER replaces keyboard entry
+      *                  of EMPLOYEE / SALARY for each pay cycle.
+      * 2026-08-08  JCM  EMP-MASTER-RECORD moved out to the shared
+      *                  EMPREC copybook so other HR programs can
+      *                  use the same layout.
+      * 2026-08-09  JCM  Reconciliation variance now sets RETURN-CODE
+      *                  so a driving run-control job can detect an
+      *                  out-of-balance run without parsing console
+      *                  output.
+      * 2026-08-09  JCM  Run-control employee count is now accepted
+      *                  through the shared VALIDATED-ACCEPT routine.
+      * 2026-08-09  JCM  ACH and GL output is now buffered in memory
+      *                  and only written once reconciliation confirms
+      *                  the run is in balance, instead of being
+      *                  produced during the employee loop and left
+      *                  standing on an out-of-balance run. The
+      *                  payroll register, ACH file, and GL extract
+      *                  now append instead of truncating on a
+      *                  checkpoint-resumed run, and OPEN failures on
+      *                  any of these files are detected instead of
+      *                  going unnoticed. The checkpoint is reset to
+      *                  zero only when the master file has actually
+      *                  been exhausted, so a deliberate partial run
+      *                  no longer causes a later full run to restart
+      *                  from employee 1. The control total is now
+      *                  accepted through the shared VALIDATED-ACCEPT
+      *                  routine instead of a bare ACCEPT. GL-RECORD
+      *                  is now a shared copybook (GLREC) instead of a
+      *                  locally duplicated layout.
+      * 2026-08-09  JCM  OPEN EXTEND CHECKPOINT-FILE now checks its
+      *                  file status like the other files do, instead
+      *                  of leaving a failed checkpoint open to stop
+      *                  recording restart data with no operator
+      *                  signal. The ACH and GL buffers now stop the
+      *                  run with a clear message once they reach
+      *                  their 500-entry capacity instead of letting
+      *                  a large headcount overflow the tables
+      *                  silently. Each GL record now carries the run
+      *                  date so the end-of-day summary can tell
+      *                  today's extract from a prior day's leftover
+      *                  file.
+      * 2026-08-09  JCM  Department subtotals are now accumulated in
+      *                  a department-keyed table and printed once at
+      *                  end of run instead of being broken on change
+      *                  of EM-DEPARTMENT during the employee loop --
+      *                  EMPLOYEE-MASTER-FILE is read in EM-EMP-ID
+      *                  order, not department order, so a department
+      *                  whose employees are not ID-adjacent was
+      *                  producing several bogus partial subtotals
+      *                  instead of one correct total.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS PAY-EMP-STATUS.
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-REG-STATUS.
+           SELECT DIRECT-DEPOSIT-FILE ASSIGN TO "ACHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-ACH-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-CKPT-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-GL-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPREC.
+
+       FD  PAYROLL-REGISTER.
+       01  PR-LINE                 PIC X(80).
+
+       FD  DIRECT-DEPOSIT-FILE.
+       01  DD-RECORD.
+           05  DD-EMP-ID           PIC 9(05).
+           05  DD-BANK-ROUTING     PIC 9(09).
+           05  DD-BANK-ACCOUNT     PIC 9(12).
+           05  DD-EMP-NAME         PIC X(20).
+           05  DD-NET-AMOUNT       PIC 9(07)V99.
+           05  FILLER              PIC X(19) VALUE SPACES.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD              PIC 9(03).
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLREC.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      * FILE STATUS AND SWITCHES
+       01  PAY-EMP-STATUS           PIC X(02) VALUE "00".
+           88  EMP-STATUS-OK           VALUE "00".
+           88  EMP-STATUS-EOF          VALUE "10".
+
+       01  PAY-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  END-OF-EMPLOYEES        VALUE "Y".
+
+       01  PAY-OPEN-ERROR-SWITCH    PIC X(01) VALUE "N".
+           88  PAY-OPEN-ERROR           VALUE "Y".
+
+       01  PAY-TABLE-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+           88  PAY-TABLE-OVERFLOW       VALUE "Y".
+
+       01  PAY-REG-STATUS           PIC X(02) VALUE "00".
+       01  PAY-ACH-STATUS           PIC X(02) VALUE "00".
+       01  PAY-CKPT-STATUS          PIC X(02) VALUE "00".
+       01  PAY-CHECKPOINT-I         PIC 9(03) VALUE 0.
+       01  PAY-GL-STATUS            PIC X(02) VALUE "00".
+
+      * BUFFERED ACH AND GL OUTPUT -- HELD IN MEMORY UNTIL
+      * RECONCILIATION CONFIRMS THE RUN IS IN BALANCE SO A BAD RUN
+      * NEVER PRODUCES A PARTIAL ACH OR GL FILE
+       01  PAY-DD-TABLE.
+           05  PAY-DD-ENTRY OCCURS 500 TIMES INDEXED BY PAY-DD-IDX.
+               10  PAY-DD-EMP-ID           PIC 9(05).
+               10  PAY-DD-BANK-ROUTING     PIC 9(09).
+               10  PAY-DD-BANK-ACCOUNT     PIC 9(12).
+               10  PAY-DD-EMP-NAME         PIC X(20).
+               10  PAY-DD-NET-AMOUNT       PIC 9(07)V99.
+       01  PAY-DD-COUNT             PIC 9(03) VALUE 0.
+
+       01  PAY-GL-TABLE.
+           05  PAY-GL-ENTRY OCCURS 500 TIMES INDEXED BY PAY-GL-IDX.
+               10  PAY-GL-ACCT-CODE        PIC X(06).
+               10  PAY-GL-DEPT             PIC X(10).
+               10  PAY-GL-GROSS            PIC 9(09)V9(02).
+               10  PAY-GL-DEDUCTIONS       PIC 9(09)V9(02).
+               10  PAY-GL-NET              PIC 9(09)V9(02).
+       01  PAY-GL-COUNT             PIC 9(03) VALUE 0.
+       01  GL-PAYROLL-ACCOUNT      PIC X(06) VALUE "600100".
+       01  DEDUCTION-AMOUNT        PIC 9(05)V9(02).
+
+      * DEPARTMENT-LEVEL ACCUMULATION -- KEYED BY DEPARTMENT NAME
+      * RATHER THAN BY READ ORDER, SINCE EMPLOYEE-MASTER-FILE IS
+      * KEYED BY EMPLOYEE ID AND SEQUENTIAL READ ORDER IS NOT
+      * GUARANTEED TO GROUP EMPLOYEES BY DEPARTMENT. EVERY EMPLOYEE'S
+      * PAY IS FOLDED INTO THIS TABLE AS IT IS COMPUTED, AND THE
+      * SUBTOTALS ARE PRINTED ONLY ONCE, AFTER THE WHOLE MASTER FILE
+      * (OR RUN-CONTROL LIMIT) HAS BEEN PROCESSED.
+       01  PAY-DEPT-TABLE.
+           05  PAY-DEPT-ENTRY OCCURS 100 TIMES INDEXED BY PAY-DEPT-IDX.
+               10  PAY-DEPT-NAME           PIC X(10).
+               10  PAY-DEPT-GROSS          PIC 9(07)V9(02).
+               10  PAY-DEPT-DEDUCTIONS     PIC 9(07)V9(02).
+               10  PAY-DEPT-NET            PIC 9(07)V9(02).
+       01  PAY-DEPT-COUNT           PIC 9(03) VALUE 0.
+       01  PAY-DEPT-FOUND-SWITCH    PIC X(01) VALUE "N".
+           88  PAY-DEPT-FOUND           VALUE "Y".
+
+      * PAYROLL REGISTER REPORT CONTROLS
+       01  PAY-RUN-DATE             PIC 9(08).
+       01  PAY-RUN-DATE-X REDEFINES PAY-RUN-DATE.
+           05  PAY-RUN-CCYY             PIC 9(04).
+           05  PAY-RUN-MM               PIC 9(02).
+           05  PAY-RUN-DD               PIC 9(02).
+       01  PAY-PAGE-NO              PIC 9(03) VALUE 0.
+       01  PAY-LINE-COUNT           PIC 9(02) VALUE 99.
+       01  PAY-LINES-PER-PAGE       PIC 9(02) VALUE 20.
+       01  PAY-GRAND-TOTAL          PIC 9(09)V9(02) VALUE 0.
+
+      * RECONCILIATION FIELDS
+       01  EXPECTED-TOTAL          PIC 9(09)V9(02) VALUE 0.
+       01  PAY-VARIANCE             PIC S9(09)V9(02) VALUE 0.
+
+      * VALIDATED-ACCEPT CALL FIELDS
+       01  PAY-VA-PROMPT-1          PIC X(60).
+       01  PAY-VA-PROMPT-2          PIC X(60).
+       01  PAY-VA-LOW               PIC S9(09)V9(04) VALUE 0.
+       01  PAY-VA-HIGH              PIC S9(09)V9(04) VALUE 0.
+       01  PAY-VA-RESULT            PIC S9(09)V9(04) VALUE 0.
+
+       01  HDR-LINE-1.
+           05  FILLER              PIC X(30) VALUE
+               "PAYROLL REGISTER".
+           05  FILLER              PIC X(30) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "PAGE ".
+           05  HDR-PAGE-NO         PIC ZZ9.
+
+       01  HDR-LINE-2.
+           05  FILLER              PIC X(11) VALUE "RUN DATE: ".
+           05  HDR-RUN-MM          PIC 9(02).
+           05  FILLER              PIC X(01) VALUE "/".
+           05  HDR-RUN-DD          PIC 9(02).
+           05  FILLER              PIC X(01) VALUE "/".
+           05  HDR-RUN-CCYY        PIC 9(04).
+
+       01  COL-HDR-LINE.
+           05  FILLER              PIC X(07) VALUE "EMP ID ".
+           05  FILLER              PIC X(21) VALUE "EMPLOYEE NAME".
+           05  FILLER              PIC X(12) VALUE "DEPARTMENT".
+           05  FILLER              PIC X(12) VALUE "GROSS PAY".
+
+       01  DETAIL-LINE.
+           05  DL-EMP-ID           PIC 9(05).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-EMP-NAME         PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-DEPARTMENT       PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-GROSS            PIC ZZZ,ZZ9.99.
+
+       01  SUBTOTAL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE "DEPT TOTAL ".
+           05  ST-DEPARTMENT       PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ST-SUBTOTAL         PIC ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(21) VALUE SPACES.
+           05  FILLER              PIC X(13) VALUE "GRAND TOTAL  ".
+           05  GT-TOTAL            PIC ZZZ,ZZZ,ZZ9.99.
+
+      * PAY-GRADE TABLE -- INCREMENT RATE BY GRADE
+      * "J" JUNIOR, "S" SENIOR, "M" MANAGER
+       01  PAY-GRADE               PIC X(01).
+           88  GRADE-JUNIOR            VALUE "J".
+           88  GRADE-SENIOR            VALUE "S".
+           88  GRADE-MANAGER           VALUE "M".
+
+      * PAY-CYCLE WORKING FIELDS
+       01  N                       PIC 9(03) VALUE 0.
+       01  I                       PIC 9(03) VALUE 0.
+       01  EMPLOYEE                PIC X(20).
+       01  SALARY                  PIC 9(05)V9(02).
+
+      * RUN-CONTROL AND MASTER-DATA VALIDATION
+       01  N-MAXIMUM-ALLOWED       PIC 9(03) VALUE 500.
+       01  PAY-N-VALID-SWITCH      PIC X(01) VALUE "N".
+           88  N-IS-VALID              VALUE "Y".
+       01  PAY-SALARY-VALID-SWITCH PIC X(01) VALUE "N".
+           88  SALARY-IS-VALID         VALUE "Y".
+       01  INCREMENT               PIC 9V99 VALUE 0.05.
+       01  MONTHLY                 PIC 9(05)V9(02).
+       01  RESULT                  PIC 9(05)V9(02).
+       01  DEDUCTION-RATE          PIC 9V99 VALUE 0.20.
+       01  NET-PAY                 PIC 9(05)V9(02).
+
+      * OVERTIME COMPUTATION FIELDS
+       01  STANDARD-MONTHLY-HOURS  PIC 9(03)V99 VALUE 173.33.
+       01  OT-PREMIUM-RATE         PIC 9V99 VALUE 1.50.
+       01  OT-HOURS                PIC 9(03)V9(02).
+       01  HOURLY-RATE             PIC 9(03)V9(04).
+       01  OT-PAY                  PIC 9(05)V9(02).
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                 PIC X(30) VALUE "PAYROLL".
+       01  JB-TYPE                 PIC X(01).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT PAY-OPEN-ERROR
+               PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+                   UNTIL END-OF-EMPLOYEES
+                      OR PAY-TABLE-OVERFLOW
+                      OR (N > 0 AND I > N)
+               IF NOT PAY-TABLE-OVERFLOW
+                   PERFORM 2460-PRINT-ALL-SUBTOTALS THRU 2460-EXIT
+               END-IF
+               IF PAY-TABLE-OVERFLOW
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   PERFORM 3000-RECONCILE THRU 3000-EXIT
+                   PERFORM 3100-RELEASE-ACH-AND-GL THRU 3100-EXIT
+               END-IF
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------
+      * 1000-INITIALIZE -- OPEN THE MASTER AND PRIME THE READ
+      *-----------------------
+       1000-INITIALIZE.
+           PERFORM 1010-ACCEPT-N THRU 1010-EXIT
+               UNTIL N-IS-VALID
+           MOVE 0 TO I
+           ACCEPT PAY-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME PAY-RUN-DATE JB-TYPE
+           PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF NOT EMP-STATUS-OK
+               DISPLAY "*** UNABLE TO OPEN EMPLOYEE-MASTER FILE -- "
+                   "STATUS " PAY-EMP-STATUS " ***"
+               SET PAY-OPEN-ERROR TO TRUE
+           END-IF
+           IF PAY-CHECKPOINT-I > 0
+               OPEN EXTEND PAYROLL-REGISTER
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER
+           END-IF
+           IF PAY-REG-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN PAYROLL-REGISTER FILE -- "
+                   "STATUS " PAY-REG-STATUS " ***"
+               SET PAY-OPEN-ERROR TO TRUE
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF PAY-CKPT-STATUS(1:1) NOT = "0"
+               DISPLAY "*** UNABLE TO OPEN CHECKPOINT FILE -- STATUS "
+                   PAY-CKPT-STATUS " ***"
+               SET PAY-OPEN-ERROR TO TRUE
+           END-IF
+           IF NOT PAY-OPEN-ERROR
+               PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT
+               PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 1010-ACCEPT-N -- PROMPT FOR AND VALIDATE THE RUN-CONTROL
+      * EMPLOYEE LIMIT. ZERO MEANS "PROCESS THE ENTIRE MASTER FILE";
+      * ANYTHING ELSE MUST FALL WITHIN A SANE OPERATIONAL RANGE.
+      *-----------------------
+       1010-ACCEPT-N.
+           MOVE "ENTER THE NUMBER OF EMPLOYEES TO PROCESS"
+               TO PAY-VA-PROMPT-1
+           MOVE "(ZERO PROCESSES THE ENTIRE MASTER FILE)"
+               TO PAY-VA-PROMPT-2
+           MOVE 0 TO PAY-VA-LOW
+           MOVE N-MAXIMUM-ALLOWED TO PAY-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING PAY-VA-PROMPT-1
+               PAY-VA-PROMPT-2 PAY-VA-LOW PAY-VA-HIGH PAY-VA-RESULT
+           MOVE PAY-VA-RESULT TO N
+           SET N-IS-VALID TO TRUE.
+       1010-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 1050-LOAD-CHECKPOINT -- RECOVER THE LAST COMPLETED EMPLOYEE
+      * FROM A PRIOR RUN THAT DID NOT FINISH. THE FILE IS A LOG OF
+      * ONE CHECKPOINT PER LINE -- THE LAST LINE WINS.
+      *-----------------------
+       1050-LOAD-CHECKPOINT.
+           MOVE 0 TO PAY-CHECKPOINT-I
+           OPEN INPUT CHECKPOINT-FILE
+           IF PAY-CKPT-STATUS = "00"
+               PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT
+                   UNTIL PAY-CKPT-STATUS NOT = "00"
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       1050-EXIT.
+           EXIT.
+
+       1060-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "10" TO PAY-CKPT-STATUS
+               NOT AT END
+                   MOVE CKPT-RECORD TO PAY-CHECKPOINT-I
+           END-READ.
+       1060-EXIT.
+           EXIT.
+
+       1100-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   SET END-OF-EMPLOYEES TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 1200-SKIP-TO-CHECKPOINT -- FAST-FORWARD PAST EMPLOYEES
+      * ALREADY PAID BEFORE A PRIOR RUN WAS INTERRUPTED
+      *-----------------------
+       1200-SKIP-TO-CHECKPOINT.
+           PERFORM 1210-SKIP-ONE THRU 1210-EXIT
+               UNTIL I >= PAY-CHECKPOINT-I OR END-OF-EMPLOYEES.
+       1200-EXIT.
+           EXIT.
+
+       1210-SKIP-ONE.
+           ADD 1 TO I
+           PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+       1210-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-PROCESS-EMPLOYEE -- COMPUTE ONE EMPLOYEE'S PAY
+      *-----------------------
+       2000-PROCESS-EMPLOYEE.
+           ADD 1 TO I
+           IF PAY-DD-COUNT >= 500 OR PAY-GL-COUNT >= 500
+               DISPLAY "*** ACH/GL BUFFER IS FULL AT 500 ENTRIES -- "
+                   "RUN STOPPED BEFORE EMPLOYEE " EM-EMP-ID
+                   " TO AVOID AN UNRECORDED PAYMENT ***"
+               SET PAY-TABLE-OVERFLOW TO TRUE
+           ELSE
+               MOVE EM-EMP-NAME TO EMPLOYEE
+               MOVE EM-SALARY TO SALARY
+               MOVE EM-PAY-GRADE TO PAY-GRADE
+               MOVE EM-OT-HOURS TO OT-HOURS
+               PERFORM 2050-VALIDATE-SALARY THRU 2050-EXIT
+               IF SALARY-IS-VALID
+                   PERFORM 2100-SET-INCREMENT THRU 2100-EXIT
+                   COMPUTE MONTHLY = SALARY * INCREMENT
+                   COMPUTE HOURLY-RATE = SALARY / STANDARD-MONTHLY-HOURS
+                   COMPUTE OT-PAY = OT-HOURS * HOURLY-RATE
+                       * OT-PREMIUM-RATE
+                   COMPUTE RESULT = MONTHLY + SALARY + OT-PAY
+                   COMPUTE DEDUCTION-AMOUNT = RESULT * DEDUCTION-RATE
+                   COMPUTE NET-PAY = RESULT - DEDUCTION-AMOUNT
+                   DISPLAY "THE SALARY OF:" EMPLOYEE "IS" RESULT
+                   PERFORM 2300-REGISTER-DETAIL THRU 2300-EXIT
+                   PERFORM 2600-UPDATE-YTD THRU 2600-EXIT
+                   PERFORM 2700-WRITE-DIRECT-DEPOSIT THRU 2700-EXIT
+               ELSE
+                   DISPLAY "*** SKIPPING EMPLOYEE " EM-EMP-ID
+                       " -- SALARY " EM-SALARY " FAILS RANGE CHECK ***"
+               END-IF
+               PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+           END-IF
+           PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2050-VALIDATE-SALARY -- REJECT MASTER RECORDS WITH A SALARY
+      * OF ZERO OR ABOVE A SANE CEILING BEFORE PAY IS COMPUTED
+      *-----------------------
+       2050-VALIDATE-SALARY.
+           MOVE "N" TO PAY-SALARY-VALID-SWITCH
+           IF SALARY NUMERIC AND SALARY > 0
+                   AND SALARY <= 25000.00
+               SET SALARY-IS-VALID TO TRUE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2100-SET-INCREMENT -- LOOK UP THE RAISE RATE BY PAY GRADE
+      *-----------------------
+       2100-SET-INCREMENT.
+           EVALUATE TRUE
+               WHEN GRADE-JUNIOR
+                   MOVE 0.03 TO INCREMENT
+               WHEN GRADE-SENIOR
+                   MOVE 0.05 TO INCREMENT
+               WHEN GRADE-MANAGER
+                   MOVE 0.07 TO INCREMENT
+               WHEN OTHER
+                   MOVE 0.05 TO INCREMENT
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2300-REGISTER-DETAIL -- WRITE ONE DETAIL LINE AND FOLD THIS
+      * EMPLOYEE'S PAY INTO ITS DEPARTMENT'S RUNNING TOTALS. THE
+      * DEPARTMENT TOTALS ARE KEPT IN PAY-DEPT-TABLE, KEYED BY
+      * DEPARTMENT NAME, BECAUSE EMPLOYEE-MASTER-FILE COMES BACK IN
+      * EMPLOYEE-ID ORDER, NOT DEPARTMENT ORDER -- A DEPARTMENT CAN
+      * HAVE EMPLOYEES SCATTERED ANYWHERE THROUGH THE FILE.
+      *-----------------------
+       2300-REGISTER-DETAIL.
+           IF PAY-LINE-COUNT >= PAY-LINES-PER-PAGE
+               PERFORM 2500-PRINT-HEADERS THRU 2500-EXIT
+           END-IF
+           MOVE EM-EMP-ID TO DL-EMP-ID
+           MOVE EM-EMP-NAME TO DL-EMP-NAME
+           MOVE EM-DEPARTMENT TO DL-DEPARTMENT
+           MOVE RESULT TO DL-GROSS
+           MOVE DETAIL-LINE TO PR-LINE
+           WRITE PR-LINE
+           ADD 1 TO PAY-LINE-COUNT
+           ADD RESULT TO PAY-GRAND-TOTAL
+           PERFORM 2350-ACCUMULATE-DEPARTMENT THRU 2350-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2350-ACCUMULATE-DEPARTMENT -- FIND THIS EMPLOYEE'S DEPARTMENT
+      * IN PAY-DEPT-TABLE (ADDING A NEW ENTRY THE FIRST TIME IT IS
+      * SEEN) AND ADD THIS EMPLOYEE'S PAY INTO ITS TOTALS
+      *-----------------------
+       2350-ACCUMULATE-DEPARTMENT.
+           MOVE "N" TO PAY-DEPT-FOUND-SWITCH
+           PERFORM 2360-SEARCH-DEPARTMENT THRU 2360-EXIT
+               VARYING PAY-DEPT-IDX FROM 1 BY 1
+               UNTIL PAY-DEPT-IDX > PAY-DEPT-COUNT
+           IF NOT PAY-DEPT-FOUND
+               IF PAY-DEPT-COUNT >= 100
+                   DISPLAY "*** DEPARTMENT TABLE IS FULL AT 100 "
+                       "ENTRIES -- RUN STOPPED AT EMPLOYEE " EM-EMP-ID
+                   SET PAY-TABLE-OVERFLOW TO TRUE
+               ELSE
+                   ADD 1 TO PAY-DEPT-COUNT
+                   SET PAY-DEPT-IDX TO PAY-DEPT-COUNT
+                   MOVE EM-DEPARTMENT TO PAY-DEPT-NAME(PAY-DEPT-IDX)
+                   MOVE 0 TO PAY-DEPT-GROSS(PAY-DEPT-IDX)
+                   MOVE 0 TO PAY-DEPT-DEDUCTIONS(PAY-DEPT-IDX)
+                   MOVE 0 TO PAY-DEPT-NET(PAY-DEPT-IDX)
+               END-IF
+           END-IF
+           IF NOT PAY-TABLE-OVERFLOW
+               ADD RESULT TO PAY-DEPT-GROSS(PAY-DEPT-IDX)
+               ADD DEDUCTION-AMOUNT TO PAY-DEPT-DEDUCTIONS(PAY-DEPT-IDX)
+               ADD NET-PAY TO PAY-DEPT-NET(PAY-DEPT-IDX)
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+       2360-SEARCH-DEPARTMENT.
+           IF EM-DEPARTMENT = PAY-DEPT-NAME(PAY-DEPT-IDX)
+               SET PAY-DEPT-FOUND TO TRUE
+           END-IF.
+       2360-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2400-PRINT-SUBTOTAL -- ONE DEPARTMENT SUBTOTAL LINE, FOR THE
+      * DEPARTMENT AT PAY-DEPT-IDX IN PAY-DEPT-TABLE
+      *-----------------------
+       2400-PRINT-SUBTOTAL.
+           MOVE PAY-DEPT-NAME(PAY-DEPT-IDX) TO ST-DEPARTMENT
+           MOVE PAY-DEPT-GROSS(PAY-DEPT-IDX) TO ST-SUBTOTAL
+           MOVE SUBTOTAL-LINE TO PR-LINE
+           WRITE PR-LINE
+           ADD 1 TO PAY-LINE-COUNT
+           ADD 1 TO PAY-GL-COUNT
+           SET PAY-GL-IDX TO PAY-GL-COUNT
+           MOVE GL-PAYROLL-ACCOUNT TO PAY-GL-ACCT-CODE(PAY-GL-IDX)
+           MOVE PAY-DEPT-NAME(PAY-DEPT-IDX) TO PAY-GL-DEPT(PAY-GL-IDX)
+           MOVE PAY-DEPT-GROSS(PAY-DEPT-IDX) TO PAY-GL-GROSS(PAY-GL-IDX)
+           MOVE PAY-DEPT-DEDUCTIONS(PAY-DEPT-IDX)
+               TO PAY-GL-DEDUCTIONS(PAY-GL-IDX)
+           MOVE PAY-DEPT-NET(PAY-DEPT-IDX) TO PAY-GL-NET(PAY-GL-IDX).
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2460-PRINT-ALL-SUBTOTALS -- NOW THAT THE ENTIRE RUN HAS BEEN
+      * ACCUMULATED, PRINT ONE TRUE SUBTOTAL PER DEPARTMENT FOUND IN
+      * PAY-DEPT-TABLE, IN THE ORDER EACH DEPARTMENT WAS FIRST SEEN
+      *-----------------------
+       2460-PRINT-ALL-SUBTOTALS.
+           PERFORM 2470-CHECK-AND-PRINT-SUBTOTAL THRU 2470-EXIT
+               VARYING PAY-DEPT-IDX FROM 1 BY 1
+               UNTIL PAY-DEPT-IDX > PAY-DEPT-COUNT
+                   OR PAY-TABLE-OVERFLOW.
+       2460-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2470-CHECK-AND-PRINT-SUBTOTAL -- GUARDS EACH CALL TO
+      * 2400-PRINT-SUBTOTAL SO A LARGE NUMBER OF DEPARTMENTS CANNOT
+      * PUSH PAY-GL-COUNT PAST THE TABLE'S 500-ENTRY CAPACITY
+      *-----------------------
+       2470-CHECK-AND-PRINT-SUBTOTAL.
+           IF PAY-GL-COUNT >= 500
+               DISPLAY "*** GL BUFFER IS FULL AT 500 ENTRIES -- "
+                   "REMAINING DEPARTMENT SUBTOTALS NOT RECORDED ***"
+               SET PAY-TABLE-OVERFLOW TO TRUE
+           ELSE
+               PERFORM 2400-PRINT-SUBTOTAL THRU 2400-EXIT
+           END-IF.
+       2470-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2500-PRINT-HEADERS -- PAGE HEADER AND COLUMN HEADINGS
+      *-----------------------
+       2500-PRINT-HEADERS.
+           ADD 1 TO PAY-PAGE-NO
+           MOVE PAY-PAGE-NO TO HDR-PAGE-NO
+           MOVE PAY-RUN-MM TO HDR-RUN-MM
+           MOVE PAY-RUN-DD TO HDR-RUN-DD
+           MOVE PAY-RUN-CCYY TO HDR-RUN-CCYY
+           MOVE HDR-LINE-1 TO PR-LINE
+           WRITE PR-LINE
+           MOVE HDR-LINE-2 TO PR-LINE
+           WRITE PR-LINE
+           MOVE COL-HDR-LINE TO PR-LINE
+           WRITE PR-LINE
+           MOVE 0 TO PAY-LINE-COUNT.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2600-UPDATE-YTD -- ROLL THIS PERIOD INTO YEAR-TO-DATE TOTALS
+      *-----------------------
+       2600-UPDATE-YTD.
+           ADD RESULT TO EM-YTD-GROSS
+           ADD NET-PAY TO EM-YTD-NET
+           REWRITE EMP-MASTER-RECORD.
+       2600-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2700-WRITE-DIRECT-DEPOSIT -- ONE ACH RECORD PER EMPLOYEE
+      *-----------------------
+       2700-WRITE-DIRECT-DEPOSIT.
+           ADD 1 TO PAY-DD-COUNT
+           SET PAY-DD-IDX TO PAY-DD-COUNT
+           MOVE EM-EMP-ID TO PAY-DD-EMP-ID(PAY-DD-IDX)
+           MOVE EM-BANK-ROUTING TO PAY-DD-BANK-ROUTING(PAY-DD-IDX)
+           MOVE EM-BANK-ACCOUNT TO PAY-DD-BANK-ACCOUNT(PAY-DD-IDX)
+           MOVE EM-EMP-NAME TO PAY-DD-EMP-NAME(PAY-DD-IDX)
+           MOVE NET-PAY TO PAY-DD-NET-AMOUNT(PAY-DD-IDX).
+       2700-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2800-WRITE-CHECKPOINT -- RECORD HOW FAR THE RUN HAS GOTTEN
+      *-----------------------
+       2800-WRITE-CHECKPOINT.
+           MOVE I TO CKPT-RECORD
+           WRITE CKPT-RECORD.
+       2800-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3000-RECONCILE -- COMPARE THE RUN'S CONTROL TOTAL AGAINST
+      * AN INDEPENDENTLY KEYED EXPECTED TOTAL BEFORE THE RUN IS
+      * CONSIDERED FINAL
+      *-----------------------
+       3000-RECONCILE.
+           MOVE "ENTER THE INDEPENDENTLY KEYED CONTROL TOTAL"
+               TO PAY-VA-PROMPT-1
+           MOVE "FOR THIS PAYROLL BATCH" TO PAY-VA-PROMPT-2
+           MOVE 0 TO PAY-VA-LOW
+           MOVE 999999999.99 TO PAY-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING PAY-VA-PROMPT-1
+               PAY-VA-PROMPT-2 PAY-VA-LOW PAY-VA-HIGH PAY-VA-RESULT
+           MOVE PAY-VA-RESULT TO EXPECTED-TOTAL
+           COMPUTE PAY-VARIANCE = PAY-GRAND-TOTAL - EXPECTED-TOTAL
+           IF PAY-VARIANCE = 0
+               DISPLAY "RUN IN BALANCE -- TOTAL " PAY-GRAND-TOTAL
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "*** PAYROLL RUN OUT OF BALANCE ***"
+               DISPLAY "COMPUTED TOTAL.....: " PAY-GRAND-TOTAL
+               DISPLAY "EXPECTED TOTAL.....: " EXPECTED-TOTAL
+               DISPLAY "VARIANCE...........: " PAY-VARIANCE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3100-RELEASE-ACH-AND-GL -- ONLY NOW, AFTER RECONCILIATION HAS
+      * CONFIRMED THE RUN IS IN BALANCE, ARE THE BUFFERED ACH AND GL
+      * RECORDS ACTUALLY WRITTEN OUT. AN OUT-OF-BALANCE RUN LEAVES
+      * BOTH FILES UNTOUCHED RATHER THAN SHIPPING BAD FIGURES.
+      *-----------------------
+       3100-RELEASE-ACH-AND-GL.
+           IF RETURN-CODE = 0
+               PERFORM 3110-OPEN-ACH-AND-GL THRU 3110-EXIT
+               IF NOT PAY-OPEN-ERROR
+                   PERFORM 3120-WRITE-ACH-RECORDS THRU 3120-EXIT
+                       VARYING PAY-DD-IDX FROM 1 BY 1
+                       UNTIL PAY-DD-IDX > PAY-DD-COUNT
+                   PERFORM 3130-WRITE-GL-RECORDS THRU 3130-EXIT
+                       VARYING PAY-GL-IDX FROM 1 BY 1
+                       UNTIL PAY-GL-IDX > PAY-GL-COUNT
+                   PERFORM 3140-CLOSE-ACH-AND-GL THRU 3140-EXIT
+               END-IF
+           ELSE
+               DISPLAY "*** ACH AND GL OUTPUT WITHHELD -- PAYROLL "
+                   "RUN IS OUT OF BALANCE ***"
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3110-OPEN-ACH-AND-GL -- CHECKPOINT-RESUMED RUNS APPEND SO AN
+      * EARLIER PORTION OF THE BATCH IS NEVER TRUNCATED AWAY
+      *-----------------------
+       3110-OPEN-ACH-AND-GL.
+           IF PAY-CHECKPOINT-I > 0
+               OPEN EXTEND DIRECT-DEPOSIT-FILE
+           ELSE
+               OPEN OUTPUT DIRECT-DEPOSIT-FILE
+           END-IF
+           IF PAY-ACH-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN DIRECT-DEPOSIT FILE -- "
+                   "STATUS " PAY-ACH-STATUS " ***"
+               SET PAY-OPEN-ERROR TO TRUE
+           END-IF
+           IF PAY-CHECKPOINT-I > 0
+               OPEN EXTEND GL-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           IF PAY-GL-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN GL-EXTRACT FILE -- STATUS "
+                   PAY-GL-STATUS " ***"
+               SET PAY-OPEN-ERROR TO TRUE
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3120-WRITE-ACH-RECORDS -- FLUSH ONE BUFFERED ACH ENTRY
+      *-----------------------
+       3120-WRITE-ACH-RECORDS.
+           MOVE PAY-DD-EMP-ID(PAY-DD-IDX) TO DD-EMP-ID
+           MOVE PAY-DD-BANK-ROUTING(PAY-DD-IDX) TO DD-BANK-ROUTING
+           MOVE PAY-DD-BANK-ACCOUNT(PAY-DD-IDX) TO DD-BANK-ACCOUNT
+           MOVE PAY-DD-EMP-NAME(PAY-DD-IDX) TO DD-EMP-NAME
+           MOVE PAY-DD-NET-AMOUNT(PAY-DD-IDX) TO DD-NET-AMOUNT
+           WRITE DD-RECORD.
+       3120-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3130-WRITE-GL-RECORDS -- FLUSH ONE BUFFERED GL ENTRY
+      *-----------------------
+       3130-WRITE-GL-RECORDS.
+           MOVE PAY-RUN-DATE TO GL-RUN-DATE
+           MOVE PAY-GL-ACCT-CODE(PAY-GL-IDX) TO GL-ACCOUNT-CODE
+           MOVE PAY-GL-DEPT(PAY-GL-IDX) TO GL-DEPARTMENT
+           MOVE PAY-GL-GROSS(PAY-GL-IDX) TO GL-TOTAL-GROSS
+           MOVE PAY-GL-DEDUCTIONS(PAY-GL-IDX) TO GL-TOTAL-DEDUCTIONS
+           MOVE PAY-GL-NET(PAY-GL-IDX) TO GL-TOTAL-NET
+           WRITE GL-RECORD.
+       3130-EXIT.
+           EXIT.
+
+       3140-CLOSE-ACH-AND-GL.
+           CLOSE DIRECT-DEPOSIT-FILE
+           CLOSE GL-EXTRACT-FILE.
+       3140-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME PAY-RUN-DATE JB-TYPE
+           MOVE PAY-GRAND-TOTAL TO GT-TOTAL
+           MOVE GRAND-TOTAL-LINE TO PR-LINE
+           WRITE PR-LINE
+           IF END-OF-EMPLOYEES
+               MOVE 0 TO CKPT-RECORD
+               WRITE CKPT-RECORD
+           END-IF
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAYROLL-REGISTER
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
