@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. FIBONACCI-SEQUENCE-CALC.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  Pulled the term-generation logic out of
+      *                  FIBONACCI-GENERATOR into a callable
+      *                  subroutine so other jobs that need a
+      *                  Fibonacci-weighted factor table can CALL
+      *                  it instead of copying the paragraph by
+      *                  hand.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  FB-I                    PIC 9(03).
+       01  FB-FIB-1                PIC 9(10) VALUE 0.
+       01  FB-FIB-2                PIC 9(10) VALUE 1.
+       01  FB-NEXT-FIB             PIC 9(10) VALUE 0.
+      *-----------------------
+       LINKAGE SECTION.
+      *-----------------------
+      * FB-TERMS-WANTED -- HOW MANY TERMS THE CALLER WANTS
+       01  FB-TERMS-WANTED         PIC 9(03).
+
+      * FB-TERMS-RETURNED -- HOW MANY TERMS WERE ACTUALLY BUILT.
+      * LESS THAN FB-TERMS-WANTED ONLY WHEN FB-OVERFLOW-FLAG IS SET.
+       01  FB-TERMS-RETURNED       PIC 9(03).
+
+      * FB-OVERFLOW-FLAG -- SET TO "Y" IF A TERM WOULD HAVE EXCEEDED
+      * PIC 9(10) BEFORE FB-TERMS-WANTED TERMS WERE BUILT
+       01  FB-OVERFLOW-FLAG        PIC X(01).
+           88  FB-SEQUENCE-OVERFLOWED  VALUE "Y".
+
+      * FB-TERM-TABLE -- THE GENERATED TERMS, ONE PER OCCURRENCE
+       01  FB-TERM-TABLE.
+           05  FB-TERM OCCURS 100 TIMES
+                                    PIC 9(10).
+      *-----------------------
+       PROCEDURE DIVISION USING FB-TERMS-WANTED
+                                 FB-TERMS-RETURNED
+                                 FB-OVERFLOW-FLAG
+                                 FB-TERM-TABLE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-GENERATE-SEQUENCE THRU 2000-EXIT
+           GOBACK.
+
+      *-----------------------
+      * 1000-INITIALIZE -- RESET THE RUNNING TERMS AND OUTPUT AREAS
+      * FOR THIS CALL
+      *-----------------------
+       1000-INITIALIZE.
+           MOVE 0 TO FB-FIB-1
+           MOVE 1 TO FB-FIB-2
+           MOVE 0 TO FB-TERMS-RETURNED
+           MOVE "N" TO FB-OVERFLOW-FLAG.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-GENERATE-SEQUENCE -- BUILD THE FIRST FB-TERMS-WANTED
+      * TERMS INTO FB-TERM-TABLE, CAPPED AT THE SIZE OF THE TABLE
+      *-----------------------
+       2000-GENERATE-SEQUENCE.
+           IF FB-TERMS-WANTED > 100
+               MOVE 100 TO FB-TERMS-WANTED
+           END-IF
+           IF FB-TERMS-WANTED > 0
+               MOVE FB-FIB-1 TO FB-TERM(1)
+               MOVE 1 TO FB-TERMS-RETURNED
+           END-IF
+           IF FB-TERMS-WANTED > 1
+               MOVE FB-FIB-2 TO FB-TERM(2)
+               MOVE 2 TO FB-TERMS-RETURNED
+               PERFORM 2100-CALCULATE-FIB THRU 2100-EXIT
+                   VARYING FB-I FROM 3 BY 1
+                   UNTIL FB-I > FB-TERMS-WANTED
+                       OR FB-SEQUENCE-OVERFLOWED
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2100-CALCULATE-FIB -- COMPUTE THE NEXT TERM, GUARDING AGAINST
+      * FB-NEXT-FIB OVERFLOWING ITS PIC 9(10)
+      *-----------------------
+       2100-CALCULATE-FIB.
+           COMPUTE FB-NEXT-FIB = FB-FIB-1 + FB-FIB-2
+               ON SIZE ERROR
+                   SET FB-SEQUENCE-OVERFLOWED TO TRUE
+           END-COMPUTE
+           IF NOT FB-SEQUENCE-OVERFLOWED
+               MOVE FB-NEXT-FIB TO FB-TERM(FB-I)
+               MOVE FB-I TO FB-TERMS-RETURNED
+               MOVE FB-FIB-2 TO FB-FIB-1
+               MOVE FB-NEXT-FIB TO FB-FIB-2
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       END PROGRAM FIBONACCI-SEQUENCE-CALC.
