@@ -1,33 +1,112 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. YOUR-PROGRAM-NAME.
-    DATA DIVISION.
-    FILE SECTION.
-    WORKING-STORAGE SECTION.
-    01 N                 PIC 9(3).
-    01 I                 PIC 9(3).
-    01 FIB-1             PIC 9(10) VALUE 0.
-    01 FIB-2             PIC 9(10) VALUE 1.
-    01 NEXT-FIB          PIC 9(10).
-    
-    PROCEDURE DIVISION.
-    MAIN-PROCEDURE.
-         DISPLAY "ENTER FIBONACCI NUMBER"
-         ACCEPT N
-         
-         IF N > 0 THEN 
-          DISPLAY "FIBONACCI SEQUENCE"
-          DISPLAY FIB-1
-         END-IF.
-          
-         IF N > 1 THEN
-          DISPLAY FIB-2
-          PERFORM CALCULATE-FIB VARYING I FROM 3 BY 1 UNTIL I > N
-         END-IF. 
-          
-         STOP RUN.
-         
-    CALCULATE-FIB.
-        COMPUTE NEXT-FIB = FIB-1 + FIB-2.
-        DISPLAY NEXT-FIB.
-        MOVE FIB-2 TO FIB-1.
-        MOVE NEXT-FIB TO FIB-2.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. FIBONACCI-GENERATOR.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  Guarded NEXT-FIB against overflow once N
+      *                  is large enough to exceed PIC 9(10).
+      * 2026-08-08  JCM  Term generation moved into the callable
+      *                  FIBONACCI-SEQUENCE-CALC subroutine; this
+      *                  program now just drives the CALL and
+      *                  handles display/file output.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT FIBONACCI-OUTPUT-FILE ASSIGN TO "FIBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FIB-OUT-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FIBONACCI-OUTPUT-FILE.
+       01  FIB-OUTPUT-RECORD        PIC 9(10).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  FIB-OUT-STATUS          PIC X(02) VALUE "00".
+       01  N                       PIC 9(03).
+       01  I                       PIC 9(03).
+       01  FIB-OVERFLOW-SWITCH     PIC X(01) VALUE "N".
+           88  FIB-OVERFLOWED          VALUE "Y".
+       01  FIB-TERMS-RETURNED      PIC 9(03).
+       01  FIB-TERM-TABLE.
+           05  FIB-TERM OCCURS 100 TIMES
+                                    PIC 9(10).
+       01  FIB-RUN-DATE            PIC 9(08).
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                 PIC X(30) VALUE
+               "FIBONACCI-GENERATOR".
+       01  JB-TYPE                 PIC X(01).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-GENERATE-SEQUENCE THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------
+      * 1000-INITIALIZE -- PROMPT FOR HOW MANY TERMS TO GENERATE
+      *-----------------------
+       1000-INITIALIZE.
+           ACCEPT FIB-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME FIB-RUN-DATE JB-TYPE
+           DISPLAY "ENTER FIBONACCI NUMBER"
+           ACCEPT N
+           OPEN OUTPUT FIBONACCI-OUTPUT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-GENERATE-SEQUENCE -- CALL THE FIBONACCI-SEQUENCE-CALC
+      * SUBROUTINE FOR THE FIRST N TERMS, THEN DISPLAY AND WRITE
+      * WHATEVER IT RETURNS
+      *-----------------------
+       2000-GENERATE-SEQUENCE.
+           IF N > 0
+               DISPLAY "FIBONACCI SEQUENCE"
+               CALL "FIBONACCI-SEQUENCE-CALC" USING N
+                   FIB-TERMS-RETURNED FIB-OVERFLOW-SWITCH
+                   FIB-TERM-TABLE
+               IF FIB-OVERFLOWED
+                   DISPLAY "*** FIBONACCI VALUE EXCEEDS PIC 9(10) -- "
+                       "SEQUENCE STOPPED ***"
+               END-IF
+               PERFORM 2100-WRITE-TERM THRU 2100-EXIT
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > FIB-TERMS-RETURNED
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2100-WRITE-TERM -- DISPLAY AND WRITE ONE TERM RETURNED BY THE
+      * SUBROUTINE
+      *-----------------------
+       2100-WRITE-TERM.
+           DISPLAY FIB-TERM(I)
+           MOVE FIB-TERM(I) TO FIB-OUTPUT-RECORD
+           WRITE FIB-OUTPUT-RECORD.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME FIB-RUN-DATE JB-TYPE
+           CLOSE FIBONACCI-OUTPUT-FILE.
+       9000-EXIT.
+           EXIT.
