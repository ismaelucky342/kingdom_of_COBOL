@@ -1,90 +1,315 @@
-     IDENTIFICATION DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     PROGRAM-ID. REMEMBER-THE-OLD-CALCULATOR.
-     ENVIRONMENT DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     CONFIGURATION SECTION.
-    *-----------------------
-     INPUT-OUTPUT SECTION.
-    *-----------------------
-     DATA DIVISION.
-
-     WORKING-STORAGE SECTION.
-     01 NUM1     PIC 9(3).
-     01 NUM2     PIC 9(3).
-
-     01 RESULT    PIC 9(6).
-
-     01 OPTION    PIC 9(1).
-
-
-    *-----------------------
-     PROCEDURE DIVISION.
-    *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-     BEGIN.
-
-
-    **
-    * The main procedure of the program
-    **
-        DISPLAY "ENTER THE FIRST VALUE".
-        ACCEPT NUM1.
-        DISPLAY "ENTER THE SECOND VALUE".
-        ACCEPT NUM2.
-
-        DISPLAY "ENTER A VALUE BETWEEN 1-4".
-
-
-
-        DISPLAY "1. ADD"
-        DISPLAY "2. SUBTRACT"
-        DISPLAY "3. MULTIPLY"
-        DISPLAY "4. DIVIDE"
-
-        ACCEPT OPTION.
-
-         IF OPTION = 1
-        PERFORM ADDITION
-
-         END-IF.
-
-         IF OPTION = 2
-           PERFORM SUBTRACTION
-
-         END-IF.
-
-         IF OPTION = 3
-        PERFORM MULTIPLICATION
-
-         END-IF.
-
-         IF OPTION = 4
-        PERFORM DIVISION
-
-         END-IF.
-
-
-
-        STOP RUN.
-
-         ADDITION.
-            COMPUTE RESULT = NUM1 + NUM2.
-
-            DISPLAY "THIS IS THE RESULT OF ADDITION" RESULT.
-
-         SUBTRACTION.
-           COMPUTE RESULT = NUM1 - NUM2.
-
-            DISPLAY "THIS IS THE RESULT" RESULT.
-
-         MULTIPLICATION.
-           COMPUTE RESULT = NUM1 * NUM2.
-
-            DISPLAY "THIS IS THE RESULT OF MULTIPLICATION" RESULT.
-         DIVISION.
-           COMPUTE RESULT = NUM1 / NUM2.
-
-            DISPLAY "THIS IS THE RESULT OF DIVISION" RESULT.
-
-
-         END PROGRAM REMEMBER-THE-OLD-CALCULATOR.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REMEMBER-THE-OLD-CALCULATOR.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  Reformatted into standard fixed-format
+      *                  columns. Menu now loops via PERFORM ...
+      *                  UNTIL with an explicit exit option instead
+      *                  of STOP RUN after one calculation.
+      * 2026-08-08  JCM  DIVISION guarded against a zero NUM2.
+      * 2026-08-08  JCM  Added a 5th menu option for percentage-of
+      *                  and modulo operations.
+      * 2026-08-08  JCM  Each operation is now appended to an audit
+      *                  trail file (operands, option, result, and
+      *                  a timestamp).
+      * 2026-08-08  JCM  NUM1/NUM2/RESULT widened to signed fields
+      *                  with decimal places, matching the PIC
+      *                  9(05)V9(02) style already used for SALARY
+      *                  in the payroll program.
+      * 2026-08-09  JCM  NUM1, NUM2, and OPTION are now accepted
+      *                  through the shared VALIDATED-ACCEPT routine
+      *                  instead of a bare ACCEPT.
+      * 2026-08-09  JCM  RETURN-CODE is now set on entry so a driving
+      *                  run-control job always sees a clean
+      *                  completion code for this step.
+      * 2026-08-09  JCM  MULTIPLICATION and PERCENT-OF now guard their
+      *                  COMPUTE with ON SIZE ERROR, matching FIBSEQ's
+      *                  overflow guard, instead of silently truncating
+      *                  RESULT when large operands overflow it.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CA-AUDIT-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CALC-AUDIT-FILE.
+       01  CALC-AUDIT-RECORD           PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      * FILE STATUS
+       01  CA-AUDIT-STATUS             PIC X(02) VALUE "00".
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                     PIC X(30) VALUE
+               "REMEMBER-THE-OLD-CALCULATOR".
+       01  JB-TYPE                     PIC X(01).
+
+      * OPERANDS AND RESULT -- SIGNED WITH TWO DECIMAL PLACES, SAME
+      * STYLE AS SALARY IN THE PAYROLL PROGRAM
+       01  NUM1                        PIC S9(05)V9(02).
+       01  NUM2                        PIC S9(05)V9(02).
+       01  RESULT                      PIC S9(07)V9(02).
+
+      * MENU CONTROL
+       01  OPTION                      PIC 9(01).
+           88  OPTION-ADD                  VALUE 1.
+           88  OPTION-SUBTRACT             VALUE 2.
+           88  OPTION-MULTIPLY             VALUE 3.
+           88  OPTION-DIVIDE                VALUE 4.
+           88  OPTION-PERCENT-MODULO        VALUE 5.
+           88  OPTION-EXIT                  VALUE 9.
+       01  CA-DONE-SWITCH              PIC X(01) VALUE "N".
+           88  CA-DONE                     VALUE "Y".
+
+      * PERCENTAGE / MODULO SUB-SELECTION
+       01  CA-PCT-MOD-CHOICE           PIC 9(01).
+           88  PCT-MOD-IS-PERCENT          VALUE 1.
+           88  PCT-MOD-IS-MODULO            VALUE 2.
+       01  CA-MOD-QUOTIENT             PIC S9(05).
+
+      * VALIDATED-ACCEPT CALL FIELDS
+       01  CA-VA-PROMPT-1              PIC X(60).
+       01  CA-VA-PROMPT-2              PIC X(60) VALUE SPACES.
+       01  CA-VA-LOW                   PIC S9(09)V9(04).
+       01  CA-VA-HIGH                  PIC S9(09)V9(04).
+       01  CA-VA-RESULT                PIC S9(09)V9(04).
+
+      * AUDIT TRAIL FIELDS
+       01  CA-RUN-DATE                 PIC 9(08).
+       01  CA-RUN-TIME                 PIC 9(08).
+       01  CA-AUDIT-LINE.
+           05  AL-DATE                 PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  AL-TIME                 PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  AL-OPTION               PIC 9(01).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  AL-NUM1                 PIC -9(05).9(02).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  AL-NUM2                 PIC -9(05).9(02).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  AL-RESULT               PIC -9(07).9(02).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-MENU-CYCLE THRU 2000-EXIT
+               UNTIL CA-DONE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------
+      * 1000-INITIALIZE -- OPEN THE AUDIT TRAIL FOR APPEND
+      *-----------------------
+       1000-INITIALIZE.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT CA-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME CA-RUN-DATE JB-TYPE
+           OPEN EXTEND CALC-AUDIT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-MENU-CYCLE -- PRESENT THE MENU, RUN ONE OPERATION, AND
+      * LOOP UNTIL THE OPERATOR CHOOSES TO EXIT
+      *-----------------------
+       2000-MENU-CYCLE.
+           DISPLAY "1. ADD"
+           DISPLAY "2. SUBTRACT"
+           DISPLAY "3. MULTIPLY"
+           DISPLAY "4. DIVIDE"
+           DISPLAY "5. PERCENTAGE-OF / MODULO"
+           DISPLAY "9. EXIT"
+           MOVE "ENTER THE MENU OPTION (1-5 OR 9)" TO CA-VA-PROMPT-1
+           MOVE 0 TO CA-VA-LOW
+           MOVE 9 TO CA-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING CA-VA-PROMPT-1 CA-VA-PROMPT-2
+               CA-VA-LOW CA-VA-HIGH CA-VA-RESULT
+           MOVE CA-VA-RESULT TO OPTION
+           EVALUATE TRUE
+               WHEN OPTION-ADD
+                   PERFORM 2100-ACCEPT-OPERANDS THRU 2100-EXIT
+                   PERFORM 3100-ADDITION THRU 3100-EXIT
+               WHEN OPTION-SUBTRACT
+                   PERFORM 2100-ACCEPT-OPERANDS THRU 2100-EXIT
+                   PERFORM 3200-SUBTRACTION THRU 3200-EXIT
+               WHEN OPTION-MULTIPLY
+                   PERFORM 2100-ACCEPT-OPERANDS THRU 2100-EXIT
+                   PERFORM 3300-MULTIPLICATION THRU 3300-EXIT
+               WHEN OPTION-DIVIDE
+                   PERFORM 2100-ACCEPT-OPERANDS THRU 2100-EXIT
+                   PERFORM 3400-DIVIDE THRU 3400-EXIT
+               WHEN OPTION-PERCENT-MODULO
+                   PERFORM 2100-ACCEPT-OPERANDS THRU 2100-EXIT
+                   PERFORM 3500-PERCENT-OR-MODULO THRU 3500-EXIT
+               WHEN OPTION-EXIT
+                   SET CA-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "*** INVALID OPTION -- ENTER 1-5 OR 9 ***"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2100-ACCEPT-OPERANDS -- PROMPT FOR THE TWO OPERANDS, ONLY
+      * FOR THE OPTIONS THAT ACTUALLY NEED THEM, SO CHOOSING EXIT
+      * DOESN'T FORCE THE OPERATOR THROUGH TWO NUMERIC PROMPTS FIRST
+      *-----------------------
+       2100-ACCEPT-OPERANDS.
+           MOVE "ENTER THE FIRST VALUE" TO CA-VA-PROMPT-1
+           MOVE -99999.99 TO CA-VA-LOW
+           MOVE 99999.99 TO CA-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING CA-VA-PROMPT-1 CA-VA-PROMPT-2
+               CA-VA-LOW CA-VA-HIGH CA-VA-RESULT
+           MOVE CA-VA-RESULT TO NUM1
+           MOVE "ENTER THE SECOND VALUE" TO CA-VA-PROMPT-1
+           CALL "VALIDATED-ACCEPT" USING CA-VA-PROMPT-1 CA-VA-PROMPT-2
+               CA-VA-LOW CA-VA-HIGH CA-VA-RESULT
+           MOVE CA-VA-RESULT TO NUM2.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3100-ADDITION THRU 3400-DIVIDE -- THE ORIGINAL FOUR
+      * OPERATIONS, EACH LOGGING TO THE AUDIT TRAIL
+      *-----------------------
+       3100-ADDITION.
+           COMPUTE RESULT = NUM1 + NUM2
+           DISPLAY "THIS IS THE RESULT OF ADDITION " RESULT
+           PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+       3200-SUBTRACTION.
+           COMPUTE RESULT = NUM1 - NUM2
+           DISPLAY "THIS IS THE RESULT " RESULT
+           PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3300-MULTIPLICATION.
+           COMPUTE RESULT = NUM1 * NUM2
+               ON SIZE ERROR
+                   DISPLAY "*** RESULT OF MULTIPLICATION IS TOO LARGE "
+                       "TO DISPLAY -- RETURNING TO THE MENU ***"
+               NOT ON SIZE ERROR
+                   DISPLAY "THIS IS THE RESULT OF MULTIPLICATION "
+                       RESULT
+                   PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT
+           END-COMPUTE.
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3400-DIVIDE -- GUARDED AGAINST A ZERO NUM2 BEFORE THE DIVIDE
+      *-----------------------
+       3400-DIVIDE.
+           IF NUM2 = 0
+               DISPLAY "*** CANNOT DIVIDE BY ZERO -- RETURNING TO "
+                   "THE MENU ***"
+           ELSE
+               COMPUTE RESULT = NUM1 / NUM2
+               DISPLAY "THIS IS THE RESULT OF DIVISION " RESULT
+               PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3500-PERCENT-OR-MODULO -- NUM1 AS A PERCENTAGE OF NUM2, OR
+      * NUM1 MODULO NUM2
+      *-----------------------
+       3500-PERCENT-OR-MODULO.
+           DISPLAY "1. NUM1 AS A PERCENTAGE OF NUM2"
+           DISPLAY "2. NUM1 MODULO NUM2"
+           MOVE "ENTER 1 OR 2" TO CA-VA-PROMPT-1
+           MOVE 1 TO CA-VA-LOW
+           MOVE 2 TO CA-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING CA-VA-PROMPT-1 CA-VA-PROMPT-2
+               CA-VA-LOW CA-VA-HIGH CA-VA-RESULT
+           MOVE CA-VA-RESULT TO CA-PCT-MOD-CHOICE
+           EVALUATE TRUE
+               WHEN PCT-MOD-IS-PERCENT
+                   PERFORM 3510-PERCENT-OF THRU 3510-EXIT
+               WHEN PCT-MOD-IS-MODULO
+                   PERFORM 3520-MODULO THRU 3520-EXIT
+               WHEN OTHER
+                   DISPLAY "*** INVALID CHOICE -- ENTER 1 OR 2 ***"
+           END-EVALUATE.
+       3500-EXIT.
+           EXIT.
+
+       3510-PERCENT-OF.
+           IF NUM2 = 0
+               DISPLAY "*** CANNOT COMPUTE A PERCENTAGE OF ZERO -- "
+                   "RETURNING TO THE MENU ***"
+           ELSE
+               COMPUTE RESULT = (NUM1 / NUM2) * 100
+                   ON SIZE ERROR
+                       DISPLAY "*** RESULT OF PERCENT-OF IS TOO LARGE "
+                           "TO DISPLAY -- RETURNING TO THE MENU ***"
+                   NOT ON SIZE ERROR
+                       DISPLAY "NUM1 IS " RESULT "% OF NUM2"
+                       PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT
+               END-COMPUTE
+           END-IF.
+       3510-EXIT.
+           EXIT.
+
+       3520-MODULO.
+           IF NUM2 = 0
+               DISPLAY "*** CANNOT COMPUTE MODULO ZERO -- RETURNING "
+                   "TO THE MENU ***"
+           ELSE
+               DIVIDE NUM1 BY NUM2 GIVING CA-MOD-QUOTIENT
+                   REMAINDER RESULT
+               DISPLAY "THIS IS THE RESULT OF NUM1 MODULO NUM2 "
+                   RESULT
+               PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT
+           END-IF.
+       3520-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3900-WRITE-AUDIT -- APPEND THIS OPERATION TO THE AUDIT TRAIL
+      *-----------------------
+       3900-WRITE-AUDIT.
+           ACCEPT CA-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CA-RUN-TIME FROM TIME
+           MOVE CA-RUN-DATE TO AL-DATE
+           MOVE CA-RUN-TIME TO AL-TIME
+           MOVE OPTION TO AL-OPTION
+           MOVE NUM1 TO AL-NUM1
+           MOVE NUM2 TO AL-NUM2
+           MOVE RESULT TO AL-RESULT
+           MOVE CA-AUDIT-LINE TO CALC-AUDIT-RECORD
+           WRITE CALC-AUDIT-RECORD.
+       3900-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME CA-RUN-DATE JB-TYPE
+           CLOSE CALC-AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM REMEMBER-THE-OLD-CALCULATOR.
