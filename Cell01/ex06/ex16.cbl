@@ -1,28 +1,75 @@
-    IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    PROGRAM-ID. MY-HELLO-WORLD.
-    ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    CONFIGURATION SECTION.
+       PROGRAM-ID. JOB-BANNER.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  MY-HELLO-WORLD's fixed 10-times "Hello
+      *                  world" loop reworked into a shared
+      *                  job-start/job-end banner routine, callable
+      *                  by any batch job so every console log
+      *                  starts and ends with the same stamp.
       *-----------------------
-    INPUT-OUTPUT SECTION.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
       *-----------------------
-    DATA DIVISION.
+       DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  JB-BANNER-LINE              PIC X(50) VALUE ALL "*".
+      *-----------------------
+       LINKAGE SECTION.
       *-----------------------
-    WORKING-STORAGE SECTION.
+      * JB-PROGRAM-NAME -- THE CALLING PROGRAM'S NAME TO STAMP
+       01  JB-PROGRAM-NAME             PIC X(30).
+
+      * JB-RUN-DATE -- THE RUN DATE TO STAMP (CCYYMMDD)
+       01  JB-RUN-DATE                 PIC 9(08).
+
+      * JB-BANNER-TYPE -- "S" PRINTS THE JOB-START BANNER,
+      * "E" PRINTS THE JOB-END BANNER
+       01  JB-BANNER-TYPE              PIC X(01).
+           88  JB-BANNER-IS-START          VALUE "S".
+           88  JB-BANNER-IS-END            VALUE "E".
       *-----------------------
-    PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING JB-PROGRAM-NAME
+                                 JB-RUN-DATE
+                                 JB-BANNER-TYPE.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-         PERFORM REPETITION 10 TIMES.
-        STOP RUN.
-    
-        REPETITION.
-         DISPLAY 'Hello world'.
-   
-    END PROGRAM MY-HELLO-WORLD.
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN JB-BANNER-IS-START
+                   PERFORM 1000-PRINT-START THRU 1000-EXIT
+               WHEN JB-BANNER-IS-END
+                   PERFORM 2000-PRINT-END THRU 2000-EXIT
+           END-EVALUATE
+           GOBACK.
+
+      *-----------------------
+      * 1000-PRINT-START -- JOB-START BANNER
+      *-----------------------
+       1000-PRINT-START.
+           DISPLAY JB-BANNER-LINE
+           DISPLAY "JOB START -- " JB-PROGRAM-NAME
+               " -- RUN DATE " JB-RUN-DATE
+           DISPLAY JB-BANNER-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-PRINT-END -- JOB-END BANNER
+      *-----------------------
+       2000-PRINT-END.
+           DISPLAY JB-BANNER-LINE
+           DISPLAY "JOB END ---- " JB-PROGRAM-NAME
+               " -- RUN DATE " JB-RUN-DATE
+           DISPLAY JB-BANNER-LINE.
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM JOB-BANNER.
