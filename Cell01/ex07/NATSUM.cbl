@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NATURAL-NUMBER-SUM.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-09  JCM  Pulled the 1-thru-N accumulation logic out
+      *                  of SUM-NATURAL-NUMBERS into a callable
+      *                  subroutine, the same way FIBONACCI-SEQUENCE-
+      *                  CALC was pulled out of FIBONACCI-GENERATOR,
+      *                  so another batch job can get a natural-number
+      *                  control total without driving the console
+      *                  menu.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NS-COUNTER              PIC 9(05).
+      *-----------------------
+       LINKAGE SECTION.
+      *-----------------------
+      * NS-UPPER-BOUND -- HIGHEST NUMBER TO ADD, SUPPLIED BY CALLER
+       01  NS-UPPER-BOUND          PIC 9(05).
+
+      * NS-SUM -- SUM OF 1 THRU NS-UPPER-BOUND, RETURNED TO CALLER
+       01  NS-SUM                  PIC 9(09).
+      *-----------------------
+       PROCEDURE DIVISION USING NS-UPPER-BOUND
+                                 NS-SUM.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           MOVE 0 TO NS-SUM
+           PERFORM 1000-ADD-ONE-NUMBER THRU 1000-EXIT
+               VARYING NS-COUNTER FROM 1 BY 1
+               UNTIL NS-COUNTER > NS-UPPER-BOUND
+           GOBACK.
+
+      *-----------------------
+      * 1000-ADD-ONE-NUMBER -- FOLD ONE COUNTER VALUE INTO THE SUM
+      *-----------------------
+       1000-ADD-ONE-NUMBER.
+           ADD NS-COUNTER TO NS-SUM.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM NATURAL-NUMBER-SUM.
