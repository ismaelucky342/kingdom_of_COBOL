@@ -1,34 +1,198 @@
-    IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    PROGRAM-ID. YOUR-PROGRAM-NAME.
-    ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    CONFIGURATION SECTION.
-      *-----------------------
-    INPUT-OUTPUT SECTION.
-      *-----------------------
-    DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    FILE SECTION.
-      *-----------------------
-    WORKING-STORAGE SECTION.
-
-    01 SUM        PIC 9(2) VALUE 0.
-
-    01 COUNTER    PIC 9 VALUE 0.
-      *-----------------------
-    PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-    MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-         DISPLAY "SUM THE FIRST 5 NATURAL NUMBERS "
-         STOP RUN.
-      ** add other procedures here
-
-    SUM-NATURAL-NUMBERS.
-        COMPUTE COUNTER = COUNTER + 1.
-        COMPUTE SUM = SUM + COUNTER.
-
-        DISPLAY "COUNTER" COUNTER "PARTIAL SUM OF NAT
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SUM-NATURAL-NUMBERS.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  SUM-NATURAL-NUMBERS was dead code -- never
+      *                  PERFORMed. Wired it up as a genuine
+      *                  reusable control-total accumulator, driven
+      *                  by a configurable upper bound instead of a
+      *                  hardcoded 5.
+      * 2026-08-08  JCM  Added a file-balancing mode that accumulates
+      *                  transaction amounts from an input file and
+      *                  reconciles the total against an
+      *                  independently keyed control total, instead
+      *                  of only counting 1 through N.
+      * 2026-08-09  JCM  SN-MODE, SN-UPPER-BOUND, and SN-EXPECTED-
+      *                  TOTAL are now accepted through the shared
+      *                  VALIDATED-ACCEPT routine instead of a bare
+      *                  ACCEPT, like the other interactive programs.
+      *                  The 1-thru-N accumulation is now done by the
+      *                  callable NATURAL-NUMBER-SUM subroutine
+      *                  (NATSUM.cbl), the same way FIBSEQ.cbl exposes
+      *                  the Fibonacci generator, so another batch job
+      *                  can get a natural-number total without
+      *                  driving this program's console menu.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANSACTION-FILE ASSIGN TO "SUMTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SN-TRAN-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TR-AMOUNT               PIC 9(09)V9(02).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      * FILE STATUS AND SWITCHES
+       01  SN-TRAN-STATUS              PIC X(02) VALUE "00".
+       01  SN-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-TRANSACTIONS         VALUE "Y".
+
+      * RUN-MODE SELECTION
+       01  SN-MODE                     PIC 9(01) VALUE 0.
+           88  SN-MODE-NATURAL             VALUE 1.
+           88  SN-MODE-BALANCE             VALUE 2.
+       01  SN-RUN-DATE                  PIC 9(08).
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                     PIC X(30) VALUE
+               "SUM-NATURAL-NUMBERS".
+       01  JB-TYPE                     PIC X(01).
+
+      * NATURAL-NUMBER ACCUMULATION
+       01  SN-SUM                         PIC 9(09) VALUE 0.
+       01  SN-UPPER-BOUND               PIC 9(05) VALUE 5.
+
+      * TRANSACTION-FILE BALANCING
+       01  SN-BATCH-TOTAL              PIC 9(09)V9(02) VALUE 0.
+       01  SN-TRAN-COUNT                PIC 9(07) VALUE 0.
+       01  SN-EXPECTED-TOTAL            PIC 9(09)V9(02) VALUE 0.
+       01  SN-VARIANCE                  PIC S9(09)V9(02) VALUE 0.
+
+      * VALIDATED-ACCEPT CALL FIELDS
+       01  SN-VA-PROMPT-1              PIC X(60).
+       01  SN-VA-PROMPT-2              PIC X(60) VALUE SPACES.
+       01  SN-VA-LOW                   PIC S9(09)V9(04) VALUE 0.
+       01  SN-VA-HIGH                  PIC S9(09)V9(04) VALUE 0.
+       01  SN-VA-RESULT                PIC S9(09)V9(04) VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           ACCEPT SN-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME SN-RUN-DATE JB-TYPE
+           PERFORM 1000-SELECT-MODE THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN SN-MODE-NATURAL
+                   PERFORM 2000-SUM-NATURAL-NUMBERS THRU 2000-EXIT
+               WHEN SN-MODE-BALANCE
+                   PERFORM 3000-BALANCE-TRANSACTIONS THRU 3000-EXIT
+           END-EVALUATE
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME SN-RUN-DATE JB-TYPE
+           STOP RUN.
+
+      *-----------------------
+      * 1000-SELECT-MODE -- ASK WHETHER TO RUN AS A PLAIN 1-THRU-N
+      * CONTROL TOTAL OR TO BALANCE A TRANSACTION FILE
+      *-----------------------
+       1000-SELECT-MODE.
+           DISPLAY "SUM-NATURAL-NUMBERS CONTROL-TOTAL UTILITY"
+           DISPLAY "1. SUM THE NATURAL NUMBERS 1 THRU N"
+           DISPLAY "2. BALANCE A TRANSACTION FILE TO A KEYED TOTAL"
+           MOVE "ENTER 1 OR 2" TO SN-VA-PROMPT-1
+           MOVE 1 TO SN-VA-LOW
+           MOVE 2 TO SN-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING SN-VA-PROMPT-1 SN-VA-PROMPT-2
+               SN-VA-LOW SN-VA-HIGH SN-VA-RESULT
+           MOVE SN-VA-RESULT TO SN-MODE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-SUM-NATURAL-NUMBERS -- ACCUMULATE 1 THRU A CONFIGURABLE
+      * UPPER BOUND INSTEAD OF A HARDCODED 5, VIA THE CALLABLE
+      * NATURAL-NUMBER-SUM SUBROUTINE
+      *-----------------------
+       2000-SUM-NATURAL-NUMBERS.
+           MOVE "ENTER THE UPPER BOUND (HIGHEST NUMBER TO ADD)"
+               TO SN-VA-PROMPT-1
+           MOVE 0 TO SN-VA-LOW
+           MOVE 99999 TO SN-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING SN-VA-PROMPT-1 SN-VA-PROMPT-2
+               SN-VA-LOW SN-VA-HIGH SN-VA-RESULT
+           MOVE SN-VA-RESULT TO SN-UPPER-BOUND
+           CALL "NATURAL-NUMBER-SUM" USING SN-UPPER-BOUND SN-SUM
+           DISPLAY "SUM OF THE FIRST " SN-UPPER-BOUND
+               " NATURAL NUMBERS IS " SN-SUM.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3000-BALANCE-TRANSACTIONS -- ACCUMULATE A TRANSACTION FILE'S
+      * AMOUNTS AND COMPARE THE RUNNING TOTAL AGAINST AN
+      * INDEPENDENTLY KEYED CONTROL TOTAL
+      *-----------------------
+       3000-BALANCE-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE
+           IF SN-TRAN-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN TRANSACTION FILE -- "
+                   "STATUS " SN-TRAN-STATUS " ***"
+           ELSE
+               PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT
+               PERFORM 3200-ACCUMULATE-TRANSACTION THRU 3200-EXIT
+                   UNTIL END-OF-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+               PERFORM 3300-RECONCILE THRU 3300-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-ACCUMULATE-TRANSACTION.
+           ADD 1 TO SN-TRAN-COUNT
+           ADD TR-AMOUNT TO SN-BATCH-TOTAL
+           PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3300-RECONCILE -- COMPARE THE ACCUMULATED BATCH TOTAL AGAINST
+      * THE INDEPENDENTLY KEYED EXPECTED TOTAL
+      *-----------------------
+       3300-RECONCILE.
+           DISPLAY "TRANSACTIONS READ...: " SN-TRAN-COUNT
+           DISPLAY "BATCH TOTAL..........: " SN-BATCH-TOTAL
+           MOVE "ENTER THE INDEPENDENTLY KEYED CONTROL TOTAL"
+               TO SN-VA-PROMPT-1
+           MOVE 0 TO SN-VA-LOW
+           MOVE 999999999.99 TO SN-VA-HIGH
+           CALL "VALIDATED-ACCEPT" USING SN-VA-PROMPT-1 SN-VA-PROMPT-2
+               SN-VA-LOW SN-VA-HIGH SN-VA-RESULT
+           MOVE SN-VA-RESULT TO SN-EXPECTED-TOTAL
+           COMPUTE SN-VARIANCE = SN-BATCH-TOTAL - SN-EXPECTED-TOTAL
+           IF SN-VARIANCE = 0
+               DISPLAY "BATCH IN BALANCE"
+           ELSE
+               DISPLAY "*** BATCH OUT OF BALANCE ***"
+               DISPLAY "EXPECTED TOTAL.......: " SN-EXPECTED-TOTAL
+               DISPLAY "VARIANCE.............: " SN-VARIANCE
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+       END PROGRAM SUM-NATURAL-NUMBERS.
