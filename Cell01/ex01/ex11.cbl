@@ -1,40 +1,466 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. ValidateCard.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01 CARD-NUMBER PIC X(16) VALUE SPACES.
- 01 INDEX PIC 9(2) VALUE 1.
- 01 SUM PIC 9(10) VALUE 0.
- 01 DIGIT PIC 9 VALUE 0.
- 01 MULTIPLE PIC 9 VALUE 0.
- 01 VALID PIC X VALUE 'N'.
- PROCEDURE DIVISION.
- DISPLAY "Enter the card number: ".
- ACCEPT CARD-NUMBER.
- PERFORM VALIDATE-LUHN
- IF VALID = 'S' THEN
- DISPLAY "The card number is valid."
- ELSE
- DISPLAY "The card number is not valid."
- END-IF.
- STOP RUN.
- VALIDATE-LUHN.
- MOVE 0 TO SUM
- PERFORM VARYING INDEX FROM LENGTH OF CARD-NUMBER BY -1 UNTIL INDEX = 0
- COMPUTE DIGIT = FUNCTION NUMVAL-C(CARD-NUMBER(INDEX:1))
- IF LENGTH OF CARD-NUMBER - INDEX + 1 MOD 2 = 0 THEN
- COMPUTE MULTIPLE = DIGIT * 2
- IF MULTIPLE > 9 THEN
- SUBTRACT 9 FROM MULTIPLE
- END-IF
- ADD MULTIPLE TO SUM
- ELSE
- ADD DIGIT TO SUM
- END-IF
- END-PERFORM.
- IF SUM MOD 10 = 0 THEN
- MOVE 'S' TO VALID
- ELSE
- MOVE 'N' TO VALID
- END-IF.
- EXIT.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VALIDATE-CARD.
+       AUTHOR. CARD-SERVICES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  Batch mode added: reads a transaction file
+      *                  of card numbers and writes good/bad output
+      *                  files instead of one ACCEPT per run.
+      * 2026-08-09  JCM  End-of-run counts are now also appended to
+      *                  a card-validation summary file so the
+      *                  end-of-day operations summary can pick them
+      *                  up, and RETURN-CODE reflects whether the
+      *                  batch came back clean.
+      * 2026-08-09  JCM  OPEN failures on any batch file are now
+      *                  detected and abort the run instead of
+      *                  processing against a file that never
+      *                  opened. The seen-cards table now warns
+      *                  instead of silently dropping cards past its
+      *                  5000-entry capacity. CARD-SUMMARY-RECORD is
+      *                  now a shared copybook (CARDSUM) instead of a
+      *                  locally duplicated layout.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CARD-TRANSACTION-FILE ASSIGN TO "CARDTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CV-TRAN-STATUS.
+           SELECT GOOD-CARD-FILE ASSIGN TO "CARDGOOD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CV-GOOD-STATUS.
+           SELECT BAD-CARD-FILE ASSIGN TO "CARDBAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CV-BAD-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "CARDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CV-EXCP-STATUS.
+           SELECT CARD-SUMMARY-FILE ASSIGN TO "CARDSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CV-SUMM-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CARD-TRANSACTION-FILE.
+       01  CARD-TRANS-RECORD.
+           05  CT-CARD-NUMBER          PIC X(16).
+           05  CT-EXP-DATE.
+               10  CT-EXP-MONTH        PIC 9(02).
+               10  CT-EXP-YEAR         PIC 9(02).
+
+       FD  GOOD-CARD-FILE.
+       01  GOOD-CARD-RECORD            PIC X(40).
+
+       FD  BAD-CARD-FILE.
+       01  BAD-CARD-RECORD             PIC X(40).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD            PIC X(40).
+
+       FD  CARD-SUMMARY-FILE.
+           COPY CARDSUM.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      * FILE STATUS AND SWITCHES
+       01  CV-TRAN-STATUS              PIC X(02) VALUE "00".
+       01  CV-GOOD-STATUS              PIC X(02) VALUE "00".
+       01  CV-BAD-STATUS               PIC X(02) VALUE "00".
+       01  CV-EXCP-STATUS              PIC X(02) VALUE "00".
+       01  CV-SUMM-STATUS               PIC X(02) VALUE "00".
+
+       01  CV-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-TRANSACTIONS         VALUE "Y".
+       01  CV-OPEN-ERROR-SWITCH        PIC X(01) VALUE "N".
+           88  CV-OPEN-ERROR                VALUE "Y".
+
+      * LUHN CHECK WORKING FIELDS (UNCHANGED FROM THE ORIGINAL
+      * SINGLE-CARD PROGRAM)
+       01  CARD-NUMBER                 PIC X(16) VALUE SPACES.
+       01  CARD-INDEX                       PIC 9(02) VALUE 1.
+       01  CARD-SUM                         PIC 9(10) VALUE 0.
+       01  CARD-DIGIT                       PIC 9 VALUE 0.
+       01  CARD-MULTIPLE                    PIC 9 VALUE 0.
+       01  CARD-VALID                       PIC X VALUE 'N'.
+           88  LUHN-CARD-VALID                   VALUE 'S'.
+       01  CARD-POSITION                    PIC 9(02) VALUE 0.
+       01  CARD-QUOTIENT                    PIC 9(09) VALUE 0.
+       01  CARD-REMAINDER                   PIC 9(02) VALUE 0.
+
+      * CARD NETWORK / BRAND DETECTION
+       01  CARD-NETWORK                PIC X(10) VALUE SPACES.
+           88  NETWORK-IS-VISA             VALUE "VISA".
+           88  NETWORK-IS-MASTERCARD       VALUE "MASTERCARD".
+           88  NETWORK-IS-AMEX             VALUE "AMEX".
+           88  NETWORK-IS-DISCOVER         VALUE "DISCOVER".
+           88  NETWORK-IS-UNKNOWN          VALUE "UNKNOWN".
+       01  CARD-FIRST-ONE               PIC 9(01).
+       01  CARD-FIRST-TWO               PIC 9(02).
+       01  CARD-FIRST-FOUR              PIC 9(04).
+
+      * EXPIRATION-DATE VALIDATION
+       01  CARD-EXP-MONTH               PIC 9(02).
+       01  CARD-EXP-YEAR                PIC 9(02).
+       01  CARD-EXPIRED-SWITCH          PIC X(01) VALUE 'N'.
+           88  CARD-IS-EXPIRED              VALUE 'Y'.
+       01  CV-RUN-DATE                  PIC 9(08).
+       01  CV-RUN-DATE-R REDEFINES CV-RUN-DATE.
+           05  CV-RUN-CC                PIC 9(02).
+           05  CV-RUN-YY                PIC 9(02).
+           05  CV-RUN-MM                PIC 9(02).
+           05  CV-RUN-DD                PIC 9(02).
+
+      * PAN MASKING FOR DISPLAY AND REPORT OUTPUT (PCI COMPLIANCE) --
+      * ONLY THE FIRST SIX AND LAST FOUR DIGITS ARE EVER SHOWN
+       01  CARD-NUMBER-MASKED           PIC X(16).
+
+      * DUPLICATE-SUBMISSION DETECTION WITHIN THE BATCH
+       01  CARD-DUPLICATE-SWITCH        PIC X(01) VALUE 'N'.
+           88  CARD-IS-DUPLICATE            VALUE 'Y'.
+       01  CV-SEEN-COUNT                PIC 9(05) VALUE 0.
+       01  CV-SEEN-OVERFLOW-SWITCH      PIC X(01) VALUE 'N'.
+           88  CV-SEEN-OVERFLOW              VALUE 'Y'.
+
+      * END-OF-RUN SUMMARY COUNTS
+       01  CV-COUNT-READ                PIC 9(07) VALUE 0.
+       01  CV-COUNT-PASSED              PIC 9(07) VALUE 0.
+       01  CV-COUNT-FAILED              PIC 9(07) VALUE 0.
+       01  CV-COUNT-DUPLICATE           PIC 9(07) VALUE 0.
+       01  CV-SEEN-TABLE.
+           05  CV-SEEN-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY CV-SEEN-IDX
+                                         PIC X(16).
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                     PIC X(30) VALUE "VALIDATE-CARD".
+       01  JB-TYPE                     PIC X(01).
+
+      * BATCH RESULT LINE LAYOUT (SHARED BY GOOD AND BAD OUTPUT)
+       01  CARD-RESULT-LINE.
+           05  CRL-CARD-NUMBER         PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CRL-LUHN-RESULT         PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CRL-NETWORK             PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CRL-EXPIRED-FLAG        PIC X(01).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT CV-OPEN-ERROR
+               PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+                   UNTIL END-OF-TRANSACTIONS
+               PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------
+      * 1000-INITIALIZE -- OPEN THE BATCH FILES AND PRIME THE READ
+      *-----------------------
+       1000-INITIALIZE.
+           ACCEPT CV-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME CV-RUN-DATE JB-TYPE
+           OPEN INPUT CARD-TRANSACTION-FILE
+           IF CV-TRAN-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN CARD-TRANSACTION FILE -- "
+                   "STATUS " CV-TRAN-STATUS " ***"
+               SET CV-OPEN-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT GOOD-CARD-FILE
+           IF CV-GOOD-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN GOOD-CARD FILE -- STATUS "
+                   CV-GOOD-STATUS " ***"
+               SET CV-OPEN-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT BAD-CARD-FILE
+           IF CV-BAD-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN BAD-CARD FILE -- STATUS "
+                   CV-BAD-STATUS " ***"
+               SET CV-OPEN-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF CV-EXCP-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN EXCEPTION FILE -- STATUS "
+                   CV-EXCP-STATUS " ***"
+               SET CV-OPEN-ERROR TO TRUE
+           END-IF
+           OPEN EXTEND CARD-SUMMARY-FILE
+           IF CV-SUMM-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN CARD-SUMMARY FILE -- "
+                   "STATUS " CV-SUMM-STATUS " ***"
+               SET CV-OPEN-ERROR TO TRUE
+           END-IF
+           IF NOT CV-OPEN-ERROR
+               PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-TRANSACTION.
+           READ CARD-TRANSACTION-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-PROCESS-TRANSACTION -- VALIDATE ONE CARD NUMBER AND
+      * ROUTE IT TO THE GOOD OR BAD OUTPUT FILE
+      *-----------------------
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO CV-COUNT-READ
+           MOVE CT-CARD-NUMBER TO CARD-NUMBER
+           MOVE CT-EXP-MONTH TO CARD-EXP-MONTH
+           MOVE CT-EXP-YEAR TO CARD-EXP-YEAR
+           PERFORM 2100-VALIDATE-LUHN THRU 2100-EXIT
+           PERFORM 2150-DETECT-NETWORK THRU 2150-EXIT
+           PERFORM 2160-CHECK-EXPIRATION THRU 2160-EXIT
+           PERFORM 2170-MASK-CARD-NUMBER THRU 2170-EXIT
+           PERFORM 2180-CHECK-DUPLICATE THRU 2180-EXIT
+           IF CARD-IS-DUPLICATE
+               ADD 1 TO CV-COUNT-DUPLICATE
+               PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+           ELSE
+               PERFORM 2190-REMEMBER-CARD THRU 2190-EXIT
+               IF LUHN-CARD-VALID AND NOT CARD-IS-EXPIRED
+                   ADD 1 TO CV-COUNT-PASSED
+                   PERFORM 2200-WRITE-GOOD THRU 2200-EXIT
+               ELSE
+                   ADD 1 TO CV-COUNT-FAILED
+                   PERFORM 2300-WRITE-BAD THRU 2300-EXIT
+               END-IF
+           END-IF
+           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2100-VALIDATE-LUHN -- THE ORIGINAL LUHN CHECK, UNCHANGED
+      *-----------------------
+       2100-VALIDATE-LUHN.
+           MOVE 0 TO CARD-SUM
+           PERFORM 2110-ACCUMULATE-CARD-DIGIT THRU 2110-EXIT
+               VARYING CARD-INDEX FROM LENGTH OF CARD-NUMBER BY -1
+               UNTIL CARD-INDEX = 0
+           DIVIDE CARD-SUM BY 10 GIVING CARD-QUOTIENT
+               REMAINDER CARD-REMAINDER
+           IF CARD-REMAINDER = 0
+               MOVE 'S' TO CARD-VALID
+           ELSE
+               MOVE 'N' TO CARD-VALID
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-ACCUMULATE-CARD-DIGIT.
+           MOVE CARD-NUMBER(CARD-INDEX:1) TO CARD-DIGIT
+           COMPUTE CARD-POSITION =
+               LENGTH OF CARD-NUMBER - CARD-INDEX + 1
+           DIVIDE CARD-POSITION BY 2 GIVING CARD-QUOTIENT
+               REMAINDER CARD-REMAINDER
+           IF CARD-REMAINDER = 0
+               COMPUTE CARD-MULTIPLE = CARD-DIGIT * 2
+               IF CARD-MULTIPLE > 9
+                   SUBTRACT 9 FROM CARD-MULTIPLE
+               END-IF
+               ADD CARD-MULTIPLE TO CARD-SUM
+           ELSE
+               ADD CARD-DIGIT TO CARD-SUM
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2150-DETECT-NETWORK -- IDENTIFY THE CARD BRAND FROM ITS
+      * LEADING DIGITS (VISA, MASTERCARD, AMEX, DISCOVER)
+      *-----------------------
+       2150-DETECT-NETWORK.
+           MOVE CARD-NUMBER(1:1) TO CARD-FIRST-ONE
+           MOVE CARD-NUMBER(1:2) TO CARD-FIRST-TWO
+           MOVE CARD-NUMBER(1:4) TO CARD-FIRST-FOUR
+           EVALUATE TRUE
+               WHEN CARD-FIRST-ONE = 4
+                   MOVE "VISA" TO CARD-NETWORK
+               WHEN CARD-FIRST-TWO >= 51 AND CARD-FIRST-TWO <= 55
+                   MOVE "MASTERCARD" TO CARD-NETWORK
+               WHEN CARD-FIRST-FOUR >= 2221 AND CARD-FIRST-FOUR <= 2720
+                   MOVE "MASTERCARD" TO CARD-NETWORK
+               WHEN CARD-FIRST-TWO = 34 OR CARD-FIRST-TWO = 37
+                   MOVE "AMEX" TO CARD-NETWORK
+               WHEN CARD-FIRST-FOUR = 6011
+                   MOVE "DISCOVER" TO CARD-NETWORK
+               WHEN CARD-FIRST-TWO = 65
+                   MOVE "DISCOVER" TO CARD-NETWORK
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO CARD-NETWORK
+           END-EVALUATE.
+       2150-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2160-CHECK-EXPIRATION -- FLAG CARDS WHOSE MM/YY HAS PASSED
+      * THE CURRENT PROCESSING DATE
+      *-----------------------
+       2160-CHECK-EXPIRATION.
+           MOVE 'N' TO CARD-EXPIRED-SWITCH
+           IF CARD-EXP-YEAR < CV-RUN-YY
+               SET CARD-IS-EXPIRED TO TRUE
+           ELSE
+               IF CARD-EXP-YEAR = CV-RUN-YY
+                   AND CARD-EXP-MONTH < CV-RUN-MM
+                   SET CARD-IS-EXPIRED TO TRUE
+               END-IF
+           END-IF.
+       2160-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2170-MASK-CARD-NUMBER -- BUILD THE MASKED PAN USED IN ALL
+      * DISPLAY AND REPORT OUTPUT; ONLY THE FIRST SIX AND LAST FOUR
+      * DIGITS ARE EVER SHOWN
+      *-----------------------
+       2170-MASK-CARD-NUMBER.
+           MOVE ALL "X" TO CARD-NUMBER-MASKED
+           MOVE CARD-NUMBER(1:6) TO CARD-NUMBER-MASKED(1:6)
+           MOVE CARD-NUMBER(13:4) TO CARD-NUMBER-MASKED(13:4).
+       2170-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2180-CHECK-DUPLICATE -- HAS THIS CARD ALREADY BEEN SEEN
+      * ELSEWHERE IN THE BATCH
+      *-----------------------
+       2180-CHECK-DUPLICATE.
+           MOVE 'N' TO CARD-DUPLICATE-SWITCH
+           PERFORM 2181-COMPARE-SEEN THRU 2181-EXIT
+               VARYING CV-SEEN-IDX FROM 1 BY 1
+               UNTIL CV-SEEN-IDX > CV-SEEN-COUNT
+                   OR CARD-IS-DUPLICATE.
+       2180-EXIT.
+           EXIT.
+
+       2181-COMPARE-SEEN.
+           IF CV-SEEN-ENTRY(CV-SEEN-IDX) = CARD-NUMBER
+               SET CARD-IS-DUPLICATE TO TRUE
+           END-IF.
+       2181-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2190-REMEMBER-CARD -- ADD THIS CARD TO THE SEEN-CARDS TABLE
+      * SO A LATER REPEAT IN THE SAME BATCH IS CAUGHT
+      *-----------------------
+       2190-REMEMBER-CARD.
+           IF CV-SEEN-COUNT < 5000
+               ADD 1 TO CV-SEEN-COUNT
+               SET CV-SEEN-IDX TO CV-SEEN-COUNT
+               MOVE CARD-NUMBER TO CV-SEEN-ENTRY(CV-SEEN-IDX)
+           ELSE
+               SET CV-SEEN-OVERFLOW TO TRUE
+           END-IF.
+       2190-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2200-WRITE-GOOD / 2300-WRITE-BAD -- BATCH OUTPUT
+      *-----------------------
+       2200-WRITE-GOOD.
+           MOVE CARD-NUMBER-MASKED TO CRL-CARD-NUMBER
+           MOVE CARD-VALID TO CRL-LUHN-RESULT
+           MOVE CARD-NETWORK TO CRL-NETWORK
+           MOVE CARD-EXPIRED-SWITCH TO CRL-EXPIRED-FLAG
+           MOVE CARD-RESULT-LINE TO GOOD-CARD-RECORD
+           WRITE GOOD-CARD-RECORD.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-BAD.
+           MOVE CARD-NUMBER-MASKED TO CRL-CARD-NUMBER
+           MOVE CARD-VALID TO CRL-LUHN-RESULT
+           MOVE CARD-NETWORK TO CRL-NETWORK
+           MOVE CARD-EXPIRED-SWITCH TO CRL-EXPIRED-FLAG
+           MOVE CARD-RESULT-LINE TO BAD-CARD-RECORD
+           WRITE BAD-CARD-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2900-WRITE-EXCEPTION -- SECOND-AND-LATER SUBMISSIONS OF THE
+      * SAME CARD WITHIN THE BATCH ARE ROUTED HERE INSTEAD OF GOOD
+      * OR BAD
+      *-----------------------
+       2900-WRITE-EXCEPTION.
+           MOVE CARD-NUMBER-MASKED TO CRL-CARD-NUMBER
+           MOVE CARD-VALID TO CRL-LUHN-RESULT
+           MOVE CARD-NETWORK TO CRL-NETWORK
+           MOVE CARD-EXPIRED-SWITCH TO CRL-EXPIRED-FLAG
+           MOVE CARD-RESULT-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+       2900-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3000-PRINT-SUMMARY -- END-OF-RUN COUNTS FOR THE OPERATOR
+      *-----------------------
+       3000-PRINT-SUMMARY.
+           DISPLAY "VALIDATE-CARD BATCH SUMMARY"
+           DISPLAY "  CARDS READ.......: " CV-COUNT-READ
+           DISPLAY "  CARDS PASSED.....: " CV-COUNT-PASSED
+           DISPLAY "  CARDS FAILED.....: " CV-COUNT-FAILED
+           DISPLAY "  DUPLICATES FOUND.: " CV-COUNT-DUPLICATE
+           IF CV-SEEN-OVERFLOW
+               DISPLAY "*** WARNING: MORE THAN 5000 UNIQUE CARDS IN "
+                   "THIS BATCH -- DUPLICATE DETECTION STOPPED "
+                   "TRACKING NEW CARDS AFTER THE 5000TH ***"
+           END-IF
+           PERFORM 3900-WRITE-SUMMARY-RECORD THRU 3900-EXIT
+           IF CV-COUNT-FAILED > 0 OR CV-COUNT-DUPLICATE > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3900-WRITE-SUMMARY-RECORD -- APPEND THIS BATCH'S COUNTS TO
+      * THE CARD-VALIDATION SUMMARY FILE FOR THE END-OF-DAY
+      * OPERATIONS SUMMARY TO PICK UP LATER
+      *-----------------------
+       3900-WRITE-SUMMARY-RECORD.
+           MOVE CV-RUN-DATE TO CS-RUN-DATE
+           MOVE CV-COUNT-READ TO CS-COUNT-READ
+           MOVE CV-COUNT-PASSED TO CS-COUNT-PASSED
+           MOVE CV-COUNT-FAILED TO CS-COUNT-FAILED
+           MOVE CV-COUNT-DUPLICATE TO CS-COUNT-DUPLICATE
+           WRITE CARD-SUMMARY-RECORD.
+       3900-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME CV-RUN-DATE JB-TYPE
+           CLOSE CARD-TRANSACTION-FILE
+           CLOSE GOOD-CARD-FILE
+           CLOSE BAD-CARD-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CARD-SUMMARY-FILE.
+       9000-EXIT.
+           EXIT.
