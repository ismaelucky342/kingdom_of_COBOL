@@ -0,0 +1,29 @@
+      *-----------------------
+      * GLREC -- COMMON GENERAL-LEDGER EXTRACT RECORD LAYOUT
+      * ------------------------------------------------------------
+      * SHARED BY PAYROLL, WHICH WRITES THE GL EXTRACT, AND BY THE
+      * END-OF-DAY OPERATIONS SUMMARY, WHICH READS IT BACK, SO THERE
+      * IS ONE DEFINITION OF WHAT A GL EXTRACT RECORD LOOKS LIKE
+      * INSTEAD OF SEVERAL COPIES THAT CAN DRIFT APART.
+      *
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-09  JCM  FIRST VERSION, PULLED OUT OF PAYROLL'S AND
+      *                  EOD-OPERATIONS-SUMMARY'S LOCAL GL-RECORD
+      *                  LAYOUTS.
+      * 2026-08-09  JCM  ADDED GL-RUN-DATE SO THE END-OF-DAY SUMMARY
+      *                  CAN SCOPE ITS TOTALS TO TODAY'S RECORDS
+      *                  INSTEAD OF PICKING UP A PRIOR RUN'S LEFTOVER
+      *                  EXTRACT, THE SAME WAY CS-RUN-DATE ALREADY
+      *                  DOES FOR THE CARD-VALIDATION SUMMARY.
+      *-----------------------
+       01  GL-RECORD.
+           05  GL-RUN-DATE              PIC 9(08).
+           05  FILLER                   PIC X(02).
+           05  GL-ACCOUNT-CODE          PIC X(06).
+           05  GL-DEPARTMENT            PIC X(10).
+           05  GL-TOTAL-GROSS           PIC 9(09)V9(02).
+           05  GL-TOTAL-DEDUCTIONS      PIC 9(09)V9(02).
+           05  GL-TOTAL-NET             PIC 9(09)V9(02).
