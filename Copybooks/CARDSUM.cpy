@@ -0,0 +1,27 @@
+      *-----------------------
+      * CARDSUM -- COMMON CARD-VALIDATION SUMMARY RECORD LAYOUT
+      * ------------------------------------------------------------
+      * SHARED BY VALIDATE-CARD, WHICH WRITES THE DAILY CARD-
+      * VALIDATION SUMMARY, AND BY THE END-OF-DAY OPERATIONS
+      * SUMMARY, WHICH READS IT BACK, SO THERE IS ONE DEFINITION OF
+      * WHAT A CARD-SUMMARY RECORD LOOKS LIKE INSTEAD OF SEVERAL
+      * COPIES THAT CAN DRIFT APART.
+      *
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-09  JCM  FIRST VERSION, PULLED OUT OF VALIDATE-CARD'S
+      *                  AND EOD-OPERATIONS-SUMMARY'S LOCAL CARD-
+      *                  SUMMARY-RECORD LAYOUTS.
+      *-----------------------
+       01  CARD-SUMMARY-RECORD.
+           05  CS-RUN-DATE              PIC 9(08).
+           05  FILLER                   PIC X(02).
+           05  CS-COUNT-READ            PIC 9(07).
+           05  FILLER                   PIC X(02).
+           05  CS-COUNT-PASSED          PIC 9(07).
+           05  FILLER                   PIC X(02).
+           05  CS-COUNT-FAILED          PIC 9(07).
+           05  FILLER                   PIC X(02).
+           05  CS-COUNT-DUPLICATE       PIC 9(07).
