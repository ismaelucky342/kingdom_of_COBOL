@@ -0,0 +1,26 @@
+      *-----------------------
+      * EMPREC -- COMMON EMPLOYEE-RECORD LAYOUT
+      * ------------------------------------------------------------
+      * SHARED BY PAYROLL AND ANY OTHER HR-RELATED PROGRAM THAT
+      * NEEDS TO READ OR WRITE AN EMPLOYEE MASTER RECORD, SO THERE
+      * IS ONE DEFINITION OF WHAT AN EMPLOYEE LOOKS LIKE INSTEAD OF
+      * SEVERAL COPIES THAT CAN DRIFT APART.
+      *
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  FIRST VERSION, PULLED OUT OF PAYROLL'S
+      *                  LOCAL EMP-MASTER-RECORD.
+      *-----------------------
+       01  EMP-MASTER-RECORD.
+           05  EM-EMP-ID           PIC 9(05).
+           05  EM-EMP-NAME         PIC X(20).
+           05  EM-DEPARTMENT       PIC X(10).
+           05  EM-PAY-GRADE        PIC X(01).
+           05  EM-SALARY           PIC 9(05)V9(02).
+           05  EM-YTD-GROSS        PIC 9(07)V9(02).
+           05  EM-YTD-NET          PIC 9(07)V9(02).
+           05  EM-OT-HOURS         PIC 9(03)V9(02).
+           05  EM-BANK-ROUTING     PIC 9(09).
+           05  EM-BANK-ACCOUNT     PIC 9(12).
