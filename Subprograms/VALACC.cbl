@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VALIDATED-ACCEPT.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-09  JCM  New shared routine. Prompts for and
+      *                  validates one numeric console entry against
+      *                  a caller-supplied range, re-prompting on a
+      *                  non-numeric or out-of-range keystroke
+      *                  instead of letting it abend the caller.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  VA-INPUT-FIELD              PIC S9(09)V9(04).
+       01  VA-VALID-SWITCH             PIC X(01) VALUE "N".
+           88  VA-IS-VALID                 VALUE "Y".
+      *-----------------------
+       LINKAGE SECTION.
+      *-----------------------
+      * VA-PROMPT-1 / VA-PROMPT-2 -- ONE OR TWO LINES DISPLAYED
+      * BEFORE EACH ACCEPT. VA-PROMPT-2 IS SKIPPED WHEN BLANK.
+       01  VA-PROMPT-1                 PIC X(60).
+       01  VA-PROMPT-2                 PIC X(60).
+
+      * VA-LOW-LIMIT / VA-HIGH-LIMIT -- THE INCLUSIVE ACCEPTABLE
+      * RANGE FOR THE ENTRY
+       01  VA-LOW-LIMIT                PIC S9(09)V9(04).
+       01  VA-HIGH-LIMIT               PIC S9(09)V9(04).
+
+      * VA-ACCEPTED-VALUE -- THE VALIDATED VALUE RETURNED TO THE
+      * CALLER
+       01  VA-ACCEPTED-VALUE           PIC S9(09)V9(04).
+      *-----------------------
+       PROCEDURE DIVISION USING VA-PROMPT-1
+                                 VA-PROMPT-2
+                                 VA-LOW-LIMIT
+                                 VA-HIGH-LIMIT
+                                 VA-ACCEPTED-VALUE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           MOVE "N" TO VA-VALID-SWITCH
+           PERFORM 1000-PROMPT-AND-CHECK THRU 1000-EXIT
+               UNTIL VA-IS-VALID
+           MOVE VA-INPUT-FIELD TO VA-ACCEPTED-VALUE
+           GOBACK.
+
+      *-----------------------
+      * 1000-PROMPT-AND-CHECK -- DISPLAY THE PROMPT, ACCEPT ONE
+      * ENTRY, AND VALIDATE IT IS NUMERIC AND IN RANGE
+      *-----------------------
+       1000-PROMPT-AND-CHECK.
+           DISPLAY VA-PROMPT-1
+           IF VA-PROMPT-2 NOT = SPACES
+               DISPLAY VA-PROMPT-2
+           END-IF
+           ACCEPT VA-INPUT-FIELD
+           IF VA-INPUT-FIELD NOT NUMERIC
+               DISPLAY "*** INVALID ENTRY -- NUMERIC VALUE REQUIRED "
+                   "***"
+           ELSE
+               IF VA-INPUT-FIELD < VA-LOW-LIMIT
+                       OR VA-INPUT-FIELD > VA-HIGH-LIMIT
+                   DISPLAY "*** INVALID ENTRY -- MUST BE BETWEEN "
+                       VA-LOW-LIMIT " AND " VA-HIGH-LIMIT " ***"
+               ELSE
+                   SET VA-IS-VALID TO TRUE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM VALIDATED-ACCEPT.
