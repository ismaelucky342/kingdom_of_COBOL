@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EOD-OPERATIONS-SUMMARY.
+       AUTHOR. BATCH-UTILITIES-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-09  JCM  New program. Pulls the GL extract, the
+      *                  card-validation summary, and the
+      *                  calculator audit trail together into one
+      *                  end-of-day operations summary instead of
+      *                  checking each job's own output by hand.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT OPTIONAL GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EOD-GL-STATUS.
+           SELECT OPTIONAL CARD-SUMMARY-FILE ASSIGN TO "CARDSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EOD-CARD-STATUS.
+           SELECT OPTIONAL CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EOD-CALC-STATUS.
+           SELECT EOD-SUMMARY-FILE ASSIGN TO "EODSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EOD-RPT-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+      * GL-RECORD -- SAME LAYOUT PAYROLL WRITES TO GLEXTR
+       FD  GL-EXTRACT-FILE.
+           COPY GLREC.
+
+      * CARD-SUMMARY-RECORD -- SAME LAYOUT VALIDATE-CARD WRITES TO
+      * CARDSUMM
+       FD  CARD-SUMMARY-FILE.
+           COPY CARDSUM.
+
+      * ONE AUDIT-TRAIL RECORD = ONE CALCULATION RUN; THE RUN DATE
+      * IS CARRIED SO ONLY TODAY'S RUNS ARE COUNTED, THE SAME AS THE
+      * GL EXTRACT AND CARD-VALIDATION SUMMARY
+       FD  CALC-AUDIT-FILE.
+       01  CALC-AUDIT-RECORD.
+           05  AL-DATE                  PIC 9(08).
+           05  FILLER                   PIC X(72).
+
+       FD  EOD-SUMMARY-FILE.
+       01  EOD-SUMMARY-LINE             PIC X(60).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      * FILE STATUS
+       01  EOD-GL-STATUS               PIC X(02) VALUE "00".
+       01  EOD-CARD-STATUS              PIC X(02) VALUE "00".
+       01  EOD-CALC-STATUS              PIC X(02) VALUE "00".
+       01  EOD-RPT-STATUS               PIC X(02) VALUE "00".
+
+       01  EOD-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  EOD-END-OF-FILE              VALUE "Y".
+
+       01  EOD-RUN-DATE                 PIC 9(08).
+
+      * PAYROLL TOTALS, ACCUMULATED ACROSS EVERY GL-EXTRACT RECORD
+       01  EOD-PAYROLL-GROSS            PIC 9(11)V9(02) VALUE 0.
+       01  EOD-PAYROLL-DEDUCTIONS       PIC 9(11)V9(02) VALUE 0.
+       01  EOD-PAYROLL-NET              PIC 9(11)V9(02) VALUE 0.
+
+      * CARD-VALIDATION TOTALS, ACCUMULATED ACROSS EVERY CARDSUMM
+      * RECORD
+       01  EOD-CARDS-READ               PIC 9(09) VALUE 0.
+       01  EOD-CARDS-PASSED             PIC 9(09) VALUE 0.
+       01  EOD-CARDS-FAILED             PIC 9(09) VALUE 0.
+       01  EOD-CARDS-DUPLICATE          PIC 9(09) VALUE 0.
+
+      * CALCULATOR TOTAL -- ONE AUDIT-TRAIL LINE PER CALCULATION
+       01  EOD-CALC-COUNT               PIC 9(09) VALUE 0.
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                      PIC X(30) VALUE
+               "EOD-OPERATIONS-SUMMARY".
+       01  JB-TYPE                      PIC X(01).
+
+      * REPORT LINE LAYOUTS
+       01  EOD-TITLE-LINE.
+           05  FILLER                   PIC X(40) VALUE
+               "END-OF-DAY OPERATIONS SUMMARY".
+           05  FILLER                   PIC X(10) VALUE "RUN DATE ".
+           05  EOD-TITLE-DATE           PIC 9(08).
+
+       01  EOD-PAYROLL-LINE.
+           05  FILLER                   PIC X(22) VALUE
+               "TOTAL PAYROLL GROSS..".
+           05  EOD-PL-GROSS             PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  EOD-DEDUCTIONS-LINE.
+           05  FILLER                   PIC X(22) VALUE
+               "TOTAL DEDUCTIONS.....".
+           05  EOD-DL-DEDUCTIONS        PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  EOD-NET-LINE.
+           05  FILLER                   PIC X(22) VALUE
+               "TOTAL PAYROLL NET....".
+           05  EOD-NL-NET               PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  EOD-CARDS-READ-LINE.
+           05  FILLER                   PIC X(22) VALUE
+               "CARDS VALIDATED......".
+           05  EOD-CR-COUNT             PIC ZZZ,ZZZ,ZZ9.
+
+       01  EOD-CARDS-FAILED-LINE.
+           05  FILLER                   PIC X(22) VALUE
+               "CARDS FAILED/DUP.....".
+           05  EOD-CF-COUNT             PIC ZZZ,ZZZ,ZZ9.
+
+       01  EOD-CALC-LINE.
+           05  FILLER                   PIC X(22) VALUE
+               "CALCULATIONS RUN.....".
+           05  EOD-CC-COUNT             PIC ZZZ,ZZZ,ZZ9.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SUMMARIZE-PAYROLL THRU 2000-EXIT
+           PERFORM 3000-SUMMARIZE-CARDS THRU 3000-EXIT
+           PERFORM 4000-SUMMARIZE-CALCULATIONS THRU 4000-EXIT
+           PERFORM 5000-PRINT-REPORT THRU 5000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------
+      * 1000-INITIALIZE -- OPEN THE REPORT OUTPUT AND STAMP THE
+      * JOB-START BANNER
+      *-----------------------
+       1000-INITIALIZE.
+           ACCEPT EOD-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME EOD-RUN-DATE JB-TYPE
+           OPEN OUTPUT EOD-SUMMARY-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-SUMMARIZE-PAYROLL -- TOTAL TODAY'S GL EXTRACT, IF ANY
+      *-----------------------
+       2000-SUMMARIZE-PAYROLL.
+           OPEN INPUT GL-EXTRACT-FILE
+           IF EOD-GL-STATUS = "00"
+               MOVE "N" TO EOD-EOF-SWITCH
+               PERFORM 2100-READ-GL-RECORD THRU 2100-EXIT
+               PERFORM 2200-ACCUMULATE-GL-RECORD THRU 2200-EXIT
+                   UNTIL EOD-END-OF-FILE
+               CLOSE GL-EXTRACT-FILE
+           ELSE
+               DISPLAY "*** NO GL EXTRACT FOUND FOR TODAY ***"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-GL-RECORD.
+           READ GL-EXTRACT-FILE
+               AT END
+                   SET EOD-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-ACCUMULATE-GL-RECORD.
+           IF GL-RUN-DATE = EOD-RUN-DATE
+               ADD GL-TOTAL-GROSS TO EOD-PAYROLL-GROSS
+               ADD GL-TOTAL-DEDUCTIONS TO EOD-PAYROLL-DEDUCTIONS
+               ADD GL-TOTAL-NET TO EOD-PAYROLL-NET
+           END-IF
+           PERFORM 2100-READ-GL-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3000-SUMMARIZE-CARDS -- TOTAL TODAY'S CARD-VALIDATION
+      * SUMMARY RECORDS, IF ANY
+      *-----------------------
+       3000-SUMMARIZE-CARDS.
+           OPEN INPUT CARD-SUMMARY-FILE
+           IF EOD-CARD-STATUS = "00"
+               MOVE "N" TO EOD-EOF-SWITCH
+               PERFORM 3100-READ-CARD-RECORD THRU 3100-EXIT
+               PERFORM 3200-ACCUMULATE-CARD-RECORD THRU 3200-EXIT
+                   UNTIL EOD-END-OF-FILE
+               CLOSE CARD-SUMMARY-FILE
+           ELSE
+               DISPLAY "*** NO CARD-VALIDATION SUMMARY FOUND FOR "
+                   "TODAY ***"
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-CARD-RECORD.
+           READ CARD-SUMMARY-FILE
+               AT END
+                   SET EOD-END-OF-FILE TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-ACCUMULATE-CARD-RECORD.
+           IF CS-RUN-DATE = EOD-RUN-DATE
+               ADD CS-COUNT-READ TO EOD-CARDS-READ
+               ADD CS-COUNT-PASSED TO EOD-CARDS-PASSED
+               ADD CS-COUNT-FAILED TO EOD-CARDS-FAILED
+               ADD CS-COUNT-DUPLICATE TO EOD-CARDS-DUPLICATE
+           END-IF
+           PERFORM 3100-READ-CARD-RECORD THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 4000-SUMMARIZE-CALCULATIONS -- COUNT TODAY'S CALCULATOR
+      * AUDIT-TRAIL RECORDS, IF ANY
+      *-----------------------
+       4000-SUMMARIZE-CALCULATIONS.
+           OPEN INPUT CALC-AUDIT-FILE
+           IF EOD-CALC-STATUS = "00"
+               MOVE "N" TO EOD-EOF-SWITCH
+               PERFORM 4100-READ-CALC-RECORD THRU 4100-EXIT
+               PERFORM 4200-COUNT-CALC-RECORD THRU 4200-EXIT
+                   UNTIL EOD-END-OF-FILE
+               CLOSE CALC-AUDIT-FILE
+           ELSE
+               DISPLAY "*** NO CALCULATOR AUDIT TRAIL FOUND FOR "
+                   "TODAY ***"
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-CALC-RECORD.
+           READ CALC-AUDIT-FILE
+               AT END
+                   SET EOD-END-OF-FILE TO TRUE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-COUNT-CALC-RECORD.
+           IF AL-DATE = EOD-RUN-DATE
+               ADD 1 TO EOD-CALC-COUNT
+           END-IF
+           PERFORM 4100-READ-CALC-RECORD THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 5000-PRINT-REPORT -- WRITE THE CONSOLIDATED REPORT TO BOTH
+      * THE CONSOLE AND THE EOD-SUMMARY-FILE
+      *-----------------------
+       5000-PRINT-REPORT.
+           MOVE EOD-RUN-DATE TO EOD-TITLE-DATE
+           MOVE EOD-PAYROLL-GROSS TO EOD-PL-GROSS
+           MOVE EOD-PAYROLL-DEDUCTIONS TO EOD-DL-DEDUCTIONS
+           MOVE EOD-PAYROLL-NET TO EOD-NL-NET
+           MOVE EOD-CARDS-READ TO EOD-CR-COUNT
+           COMPUTE EOD-CF-COUNT = EOD-CARDS-FAILED
+               + EOD-CARDS-DUPLICATE
+           MOVE EOD-CALC-COUNT TO EOD-CC-COUNT
+           DISPLAY EOD-TITLE-LINE
+           DISPLAY EOD-PAYROLL-LINE
+           DISPLAY EOD-DEDUCTIONS-LINE
+           DISPLAY EOD-NET-LINE
+           DISPLAY EOD-CARDS-READ-LINE
+           DISPLAY EOD-CARDS-FAILED-LINE
+           DISPLAY EOD-CALC-LINE
+           MOVE EOD-TITLE-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE EOD-PAYROLL-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE EOD-DEDUCTIONS-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE EOD-NET-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE EOD-CARDS-READ-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE EOD-CARDS-FAILED-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE EOD-CALC-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE.
+       5000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME EOD-RUN-DATE JB-TYPE
+           CLOSE EOD-SUMMARY-FILE
+           MOVE 0 TO RETURN-CODE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM EOD-OPERATIONS-SUMMARY.
