@@ -0,0 +1,115 @@
+//DAILYRUN JOB (ACCTNO),'DAILY BATCH CYCLE',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILYRUN -- MASTER RUN-CONTROL FOR THE DAILY BATCH CYCLE
+//*
+//* MODIFICATION HISTORY
+//* -----------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  -------------------------------------------
+//* 2026-08-09  JCM  New job. Chains the QC readings average,
+//*                  card-validation batch, payroll run, and
+//*                  calculator session in the correct daily
+//*                  sequence, checking each step's condition
+//*                  code before the next one starts.
+//* 2026-08-09  JCM  Added STEP050, the consolidated end-of-day
+//*                  operations summary, which runs regardless of
+//*                  how far the earlier steps got.
+//* 2026-08-09  JCM  Corrected the COND= tests on STEP020/030/040,
+//*                  which had the comparison backwards and were
+//*                  running the chain on a bad upstream step
+//*                  instead of bypassing it. Added SYSIN decks so
+//*                  the whole chain runs unattended.
+//* 2026-08-09  JCM  Changed CARDGOOD/CARDBAD/CARDEXCP/ACHFILE/
+//*                  GLEXTR from DISP=NEW to DISP=MOD -- these are
+//*                  recreated fresh every run by the programs that
+//*                  own them, so DISP=NEW made day two's run fail
+//*                  at allocation once day one had cataloged them.
+//*
+//* PGM= NAMES BELOW ARE THE BATCH LOAD-LIBRARY MEMBERS BUILT
+//* FROM:
+//*   AVGQC   -- AVERAGE-OF-THREE-NUMBERS (QC READINGS AVERAGE)
+//*   VALCARD -- VALIDATE-CARD            (CARD-VALIDATION BATCH)
+//*   PAYROLL -- PAYROLL                  (PAY-CYCLE RUN)
+//*   CALC19  -- REMEMBER-THE-OLD-CALCULATOR (CALCULATOR SESSION)
+//*   EODSUM  -- EOD-OPERATIONS-SUMMARY   (CONSOLIDATED SUMMARY)
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=AVGQC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//QCREAD   DD DSN=PROD.QC.READINGS,DISP=SHR
+//QCSUM    DD DSN=PROD.QC.SUMMARY,DISP=MOD
+//SYSIN    DD *
+10.00
+90.00
+1
+DLY001
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP020 ONLY RUNS IF STEP010 CAME BACK IN TOLERANCE OR BETTER.
+//* AVGQC RETURNS 0 IN TOLERANCE, 4 OUT OF TOLERANCE, 8 NO READINGS
+//* FOUND -- COND=(4,GE,STEP010) BYPASSES THIS STEP WHEN STEP010'S
+//* RETURN CODE IS 4 OR HIGHER.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=VALCARD,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CARDTRAN DD DSN=PROD.CARD.TRANSACTIONS,DISP=SHR
+//CARDGOOD DD DSN=PROD.CARD.GOOD,DISP=(MOD,CATLG,DELETE)
+//CARDBAD  DD DSN=PROD.CARD.BAD,DISP=(MOD,CATLG,DELETE)
+//CARDEXCP DD DSN=PROD.CARD.EXCEPTIONS,DISP=(MOD,CATLG,DELETE)
+//CARDSUMM DD DSN=PROD.CARD.SUMMARY,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP030 ONLY RUNS IF STEP020'S BATCH CAME BACK CLEAN. VALCARD
+//* RETURNS 0 CLEAN, 4 SOME CARDS FAILED/DUPLICATED, 16 A BATCH
+//* FILE COULD NOT BE OPENED -- COND=(4,GE,STEP020) BYPASSES THIS
+//* STEP WHEN STEP020'S RETURN CODE IS 4 OR HIGHER.
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=PAYROLL,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PROD.EMPLOYEE.MASTER,DISP=OLD
+//PAYREG   DD SYSOUT=*
+//ACHFILE  DD DSN=PROD.PAYROLL.ACH,DISP=(MOD,CATLG,DELETE)
+//PAYCKPT  DD DSN=PROD.PAYROLL.CHECKPOINT,DISP=(MOD,CATLG,DELETE)
+//GLEXTR   DD DSN=PROD.PAYROLL.GLEXTRACT,DISP=(MOD,CATLG,DELETE)
+//* N=0 PROCESSES THE ENTIRE MASTER FILE. THE CONTROL TOTAL BELOW
+//* IS A PLACEHOLDER UNTIL THE CONTROL TOTAL IS FED IN FROM AN
+//* INDEPENDENT SOURCE -- AN UNATTENDED RUN WILL REPORT OUT OF
+//* BALANCE UNTIL THAT FEED EXISTS, WHICH IS THE CORRECT, SAFE
+//* OUTCOME WHEN THE REAL TOTAL ISN'T AVAILABLE.
+//SYSIN    DD *
+0
+0
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP040 ONLY RUNS IF THE PAYROLL RUN RECONCILED IN BALANCE.
+//* PAYROLL RETURNS 0 IN BALANCE, 8 OUT OF BALANCE, 16 A FILE COULD
+//* NOT BE OPENED -- COND=(8,GE,STEP030) BYPASSES THIS STEP WHEN
+//* STEP030'S RETURN CODE IS 8 OR HIGHER.
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=CALC19,COND=(8,GE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CALCAUD  DD DSN=PROD.CALC.AUDIT,DISP=MOD
+//* AN UNATTENDED RUN JUST CONFIRMS THE CALCULATOR COMES UP CLEAN
+//* AND EXITS IMMEDIATELY -- OPTION 9 ASKED FIRST, NO OPERANDS
+//* NEEDED.
+//SYSIN    DD *
+9
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP050 ALWAYS RUNS -- THE OPERATIONS SUMMARY SHOULD SHOW HOW
+//* FAR THE DAY GOT EVEN IF AN EARLIER STEP ABORTED THE CHAIN
+//*--------------------------------------------------------------
+//STEP050  EXEC PGM=EODSUM
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//GLEXTR   DD DSN=PROD.PAYROLL.GLEXTRACT,DISP=SHR
+//CARDSUMM DD DSN=PROD.CARD.SUMMARY,DISP=SHR
+//CALCAUD  DD DSN=PROD.CALC.AUDIT,DISP=SHR
+//EODSUMM  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
