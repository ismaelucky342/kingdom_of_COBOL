@@ -1,22 +1,270 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AverageOfThreeNumbers.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM1 PIC 9(4) VALUE 0.       * Variable to store the first number
-01 NUM2 PIC 9(4) VALUE 0.       * Variable to store the second number
-01 NUM3 PIC 9(4) VALUE 0.       * Variable to store the third number
-01 AVERAGE PIC 9(4)V9(2) VALUE 0. * Variable to store the average
-
-PROCEDURE DIVISION.
-DISPLAY "Enter the first number: ".
-ACCEPT NUM1.
-DISPLAY "Enter the second number: ".
-ACCEPT NUM2.
-DISPLAY "Enter the third number: ".
-ACCEPT NUM3.
-
-COMPUTE AVERAGE = (NUM1 + NUM2 + NUM3) / 3.
-
-DISPLAY "The average is: " AVERAGE.
-
-STOP RUN.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. AVERAGE-OF-THREE-NUMBERS.
+       AUTHOR. QUALITY-CONTROL-TEAM.
+      *-----------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  ----------------------------------------
+      * 2026-08-08  JCM  Generalized from three ACCEPT-ed numbers to
+      *                  a variable-length QC-READINGS file so an
+      *                  arbitrary batch of readings can be averaged
+      *                  in one run.
+      * 2026-08-09  JCM  Spec limits are now accepted through the
+      *                  shared VALIDATED-ACCEPT routine.
+      * 2026-08-09  JCM  RETURN-CODE now reflects the tolerance
+      *                  check so a driving run-control job can key
+      *                  off it.
+      * 2026-08-09  JCM  Daily summary line now carries the shift
+      *                  and batch ID along with the run date.
+      * 2026-08-09  JCM  OPEN INPUT QC-READINGS-FILE and OPEN EXTEND
+      *                  QC-SUMMARY-FILE now check their file status,
+      *                  like PAYROLL's file opens do, instead of
+      *                  letting a failed open fall through into
+      *                  reading an unopened file. A failed open now
+      *                  sets RETURN-CODE 16 instead of running the
+      *                  rest of the program against no data.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT QC-READINGS-FILE ASSIGN TO "QCREAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QC-READ-STATUS.
+           SELECT QC-SUMMARY-FILE ASSIGN TO "QCSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QC-SUM-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  QC-READINGS-FILE.
+       01  QC-READING-RECORD.
+           05  QC-READING-VALUE        PIC 9(05)V9(02).
+
+       FD  QC-SUMMARY-FILE.
+       01  QC-SUMMARY-RECORD           PIC X(60).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      * FILE STATUS AND SWITCHES
+       01  QC-READ-STATUS              PIC X(02) VALUE "00".
+       01  QC-SUM-STATUS               PIC X(02) VALUE "00".
+       01  QC-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-READINGS             VALUE "Y".
+       01  QC-OPEN-ERROR-SWITCH        PIC X(01) VALUE "N".
+           88  QC-OPEN-ERROR                VALUE "Y".
+
+      * DAILY SUMMARY LINE LAYOUT
+       01  QC-RUN-DATE                 PIC 9(08).
+       01  QC-SHIFT                    PIC X(01).
+       01  QC-BATCH-ID                 PIC X(06).
+       01  QC-SUMMARY-LINE.
+           05  SL-RUN-DATE             PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SL-SHIFT                PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SL-BATCH-ID             PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SL-READING-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SL-AVERAGE              PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SL-STD-DEVIATION        PIC ZZZ,ZZ9.9999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SL-TOLERANCE-FLAG       PIC X(01).
+
+      * ACCUMULATORS
+       01  QC-READING-COUNT            PIC 9(07) VALUE 0.
+       01  QC-READING-TOTAL            PIC 9(09)V9(02) VALUE 0.
+       01  QC-SUM-OF-SQUARES           PIC 9(13)V9(04) VALUE 0.
+       01  AVERAGE                     PIC 9(07)V9(02) VALUE 0.
+
+      * STANDARD DEVIATION
+       01  QC-VARIANCE                 PIC 9(13)V9(04) VALUE 0.
+       01  QC-STD-DEVIATION            PIC 9(07)V9(04) VALUE 0.
+
+      * SPEC-LIMIT TOLERANCE CHECK
+       01  QC-LOWER-SPEC-LIMIT         PIC 9(05)V9(02) VALUE 0.
+       01  QC-UPPER-SPEC-LIMIT         PIC 9(05)V9(02) VALUE 0.
+       01  QC-IN-TOLERANCE-SWITCH      PIC X(01) VALUE "Y".
+           88  QC-IN-TOLERANCE             VALUE "Y".
+
+      * JOB-BANNER CALL FIELDS
+       01  JB-NAME                     PIC X(30) VALUE
+               "AVERAGE-OF-THREE-NUMBERS".
+       01  JB-TYPE                     PIC X(01).
+
+      * VALIDATED-ACCEPT CALL FIELDS
+       01  QC-VA-PROMPT-1              PIC X(60).
+       01  QC-VA-PROMPT-2              PIC X(60) VALUE SPACES.
+       01  QC-VA-LOW                   PIC S9(09)V9(04) VALUE 0.
+       01  QC-VA-HIGH                  PIC S9(09)V9(04) VALUE 99999.99.
+       01  QC-VA-RESULT                PIC S9(09)V9(04) VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT QC-OPEN-ERROR
+               PERFORM 2000-ACCUMULATE-READING THRU 2000-EXIT
+                   UNTIL END-OF-READINGS
+               PERFORM 3000-COMPUTE-AVERAGE THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------
+      * 1000-INITIALIZE -- OPEN THE READINGS FILE AND PRIME THE READ
+      *-----------------------
+       1000-INITIALIZE.
+           MOVE "ENTER THE LOWER SPEC LIMIT (LSL)" TO QC-VA-PROMPT-1
+           CALL "VALIDATED-ACCEPT" USING QC-VA-PROMPT-1 QC-VA-PROMPT-2
+               QC-VA-LOW QC-VA-HIGH QC-VA-RESULT
+           MOVE QC-VA-RESULT TO QC-LOWER-SPEC-LIMIT
+           MOVE "ENTER THE UPPER SPEC LIMIT (USL)" TO QC-VA-PROMPT-1
+           CALL "VALIDATED-ACCEPT" USING QC-VA-PROMPT-1 QC-VA-PROMPT-2
+               QC-VA-LOW QC-VA-HIGH QC-VA-RESULT
+           MOVE QC-VA-RESULT TO QC-UPPER-SPEC-LIMIT
+           DISPLAY "ENTER THE SHIFT (1, 2, OR 3)"
+           ACCEPT QC-SHIFT
+           DISPLAY "ENTER THE BATCH ID"
+           ACCEPT QC-BATCH-ID
+           ACCEPT QC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "S" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME QC-RUN-DATE JB-TYPE
+           OPEN INPUT QC-READINGS-FILE
+           IF QC-READ-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN QC-READINGS FILE -- STATUS "
+                   QC-READ-STATUS " ***"
+               SET QC-OPEN-ERROR TO TRUE
+           END-IF
+           OPEN EXTEND QC-SUMMARY-FILE
+           IF QC-SUM-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN QC-SUMMARY FILE -- STATUS "
+                   QC-SUM-STATUS " ***"
+               SET QC-OPEN-ERROR TO TRUE
+           END-IF
+           IF NOT QC-OPEN-ERROR
+               PERFORM 1100-READ-READING THRU 1100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-READING.
+           READ QC-READINGS-FILE
+               AT END
+                   SET END-OF-READINGS TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 2000-ACCUMULATE-READING -- ADD ONE READING TO THE RUNNING
+      * TOTAL AND COUNT
+      *-----------------------
+       2000-ACCUMULATE-READING.
+           ADD 1 TO QC-READING-COUNT
+           ADD QC-READING-VALUE TO QC-READING-TOTAL
+           COMPUTE QC-SUM-OF-SQUARES =
+               QC-SUM-OF-SQUARES + QC-READING-VALUE ** 2
+           PERFORM 1100-READ-READING THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3000-COMPUTE-AVERAGE -- DIVIDE THE TOTAL BY THE READING COUNT
+      *-----------------------
+       3000-COMPUTE-AVERAGE.
+           IF QC-READING-COUNT > 0
+               COMPUTE AVERAGE = QC-READING-TOTAL / QC-READING-COUNT
+               PERFORM 3050-COMPUTE-STD-DEVIATION THRU 3050-EXIT
+               PERFORM 3100-CHECK-TOLERANCE THRU 3100-EXIT
+           ELSE
+               DISPLAY "*** NO READINGS FOUND -- AVERAGE NOT COMPUTED"
+               MOVE 0 TO AVERAGE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3050-COMPUTE-STD-DEVIATION -- POPULATION STANDARD DEVIATION
+      * OF THE READINGS, USING THE SUM-OF-SQUARES ACCUMULATED WHILE
+      * READING THE BATCH
+      *-----------------------
+       3050-COMPUTE-STD-DEVIATION.
+           COMPUTE QC-VARIANCE =
+               (QC-SUM-OF-SQUARES / QC-READING-COUNT)
+               - (AVERAGE * AVERAGE)
+           IF QC-VARIANCE > 0
+               COMPUTE QC-STD-DEVIATION = FUNCTION SQRT(QC-VARIANCE)
+           ELSE
+               MOVE 0 TO QC-STD-DEVIATION
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 3100-CHECK-TOLERANCE -- FLAG WHETHER THE AVERAGE FALLS
+      * WITHIN THE OPERATOR-KEYED LSL/USL SPEC LIMITS
+      *-----------------------
+       3100-CHECK-TOLERANCE.
+           IF AVERAGE < QC-LOWER-SPEC-LIMIT
+               OR AVERAGE > QC-UPPER-SPEC-LIMIT
+               MOVE "N" TO QC-IN-TOLERANCE-SWITCH
+           ELSE
+               MOVE "Y" TO QC-IN-TOLERANCE-SWITCH
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE "E" TO JB-TYPE
+           CALL "JOB-BANNER" USING JB-NAME QC-RUN-DATE JB-TYPE
+           IF QC-OPEN-ERROR
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "READINGS PROCESSED..: " QC-READING-COUNT
+               DISPLAY "THE AVERAGE IS......: " AVERAGE
+               DISPLAY "STANDARD DEVIATION..: " QC-STD-DEVIATION
+               IF QC-READING-COUNT > 0
+                   IF QC-IN-TOLERANCE
+                       DISPLAY "SPEC LIMIT CHECK....: IN TOLERANCE"
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       DISPLAY "SPEC LIMIT CHECK....: *** OUT OF "
+                           "TOLERANCE ***"
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+                   PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT
+               ELSE
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE QC-READINGS-FILE
+           CLOSE QC-SUMMARY-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *-----------------------
+      * 9100-WRITE-SUMMARY -- APPEND THIS RUN'S RESULTS TO THE DAILY
+      * QC SUMMARY FILE
+      *-----------------------
+       9100-WRITE-SUMMARY.
+           MOVE QC-RUN-DATE TO SL-RUN-DATE
+           MOVE QC-SHIFT TO SL-SHIFT
+           MOVE QC-BATCH-ID TO SL-BATCH-ID
+           MOVE QC-READING-COUNT TO SL-READING-COUNT
+           MOVE AVERAGE TO SL-AVERAGE
+           MOVE QC-STD-DEVIATION TO SL-STD-DEVIATION
+           MOVE QC-IN-TOLERANCE-SWITCH TO SL-TOLERANCE-FLAG
+           MOVE QC-SUMMARY-LINE TO QC-SUMMARY-RECORD
+           WRITE QC-SUMMARY-RECORD.
+       9100-EXIT.
+           EXIT.
